@@ -38,15 +38,43 @@
               access mode is dynamic
               record key is reg-faturas-id
               alternate key is reg-faturas-id-cliente with duplicates
-              file status is fs-produtos.
+              file status is fs-faturas.
            select ord-faturas
               assign to "SORTfaturas.dat"
               sort status is ss-faturas.
+           select optional faturas-historico
+              assign to "faturas_historico.dat"
+              organization is indexed
+              access mode is dynamic
+              record key is reg-faturas-historico-id
+              file status is fs-faturas-historico.
       *parte do index/ids automaticos
            select OPTIONAL arquivo-index_ids
            assign to "index_ids.dat"
            organization is SEQUENTIAL
            file status is fs-ids.
+           select OPTIONAL arquivo-index_ids-bak
+           assign to "index_ids.bak"
+           organization is SEQUENTIAL
+           file status is fs-ids-bak.
+      *parte de impressao em csv
+           select optional impressao-csv
+              assign to ws-ficheiro-csv
+              organization is line sequential
+              access mode is sequential
+              file status is fs-impressao-csv.
+      *parte de impressao em texto (relatorios com cabecalho/rodape)
+           select optional impressao
+              assign to ws-ficheiro-txt
+              organization is line sequential
+              access mode is sequential
+              file status is fs-impressao.
+      *parte de auditoria
+           select optional auditoria
+              assign to "auditoria.log"
+              organization is line sequential
+              access mode is sequential
+              file status is fs-auditoria.
        DATA DIVISION.
        FILE SECTION.
       *parte de clientes
@@ -82,6 +110,7 @@
               88 reg-marmelada value "m" "M".
               88 reg-licor value "l" "L".
            10 reg-produtos-stock pic 9(3).
+           10 reg-produtos-preco pic 9(6)v99.
        SD  ord-produtos.
        01  sort-reg-produtos.
          10 sort-produtos-id pic 99.
@@ -91,31 +120,70 @@
             88 sort-marmelada value "m" "M".
             88 sort-licor value "l" "L".
          10 sort-produtos-stock pic 9(3).
+         10 sort-produtos-preco pic 9(6)v99.
       *parte faturas
        FD  faturas.
        01  reg-faturas.
            10 reg-faturas-id pic 99.
            10 reg-fatura-data.
-               88 reg-faturas-dia pic 9(002) value zeros.
-               88 reg-faturas-mes pic 9(002) value zeros.
-               88 reg-faturas-ano pic 9(004) value zeros.
+               20 reg-faturas-ano pic 9(004).
+               20 reg-faturas-mes pic 9(002).
+               20 reg-faturas-dia pic 9(002).
            10 reg-faturas-id-cliente pic 99.
+           10 reg-faturas-n-produtos pic 9.
+           10 reg-faturas-linhas occurs 9 times.
+               20 reg-faturas-linha-produto-id pic 99.
+               20 reg-faturas-linha-quantidade pic 9(3).
+               20 reg-faturas-linha-preco pic 9(6)v99.
        SD  ord-faturas.
        01  sort-reg-faturas.
          10 sort-faturas-id pic 99.
          10 sort-fatura-data.
-               88 sort-faturas-ano pic 9(002) value zeros.
-               88 sort-faturas-mes pic 9(002) value zeros.
-               88 sort-faturas-dia pic 9(004) value zeros.
+               20 sort-faturas-ano pic 9(004).
+               20 sort-faturas-mes pic 9(002).
+               20 sort-faturas-dia pic 9(002).
          10 sort-faturas-id-cliente pic 99.
          10 sort-faturas-n-produtos pic 9.
+         10 sort-faturas-linhas occurs 9 times.
+               20 sort-faturas-linha-produto-id pic 99.
+               20 sort-faturas-linha-quantidade pic 9(3).
+               20 sort-faturas-linha-preco pic 9(6)v99.
+      *parte do historico de faturas (arquivo de fim de ano)
+       FD  faturas-historico.
+       01  reg-faturas-historico.
+           10 reg-faturas-historico-id pic 99.
+           10 reg-fatura-historico-data.
+               20 reg-faturas-historico-ano pic 9(004).
+               20 reg-faturas-historico-mes pic 9(002).
+               20 reg-faturas-historico-dia pic 9(002).
+           10 reg-faturas-historico-id-cliente pic 99.
+           10 reg-faturas-historico-n-produtos pic 9.
+           10 reg-faturas-historico-linhas occurs 9 times.
+               20 reg-faturas-historico-linha-produto-id pic 99.
+               20 reg-faturas-historico-linha-quantidade pic 9(3).
+               20 reg-faturas-historico-linha-preco pic 9(6)v99.
       *parte do index/id automatico
        01  arquivo pic x.
        FD  arquivo-index_ids.
        01  registo-index_ids.
            05 registo-index_ids_clientes pic 999.
            05 registo-index_ids_produtos pic 999.
-           05 registo-index_ids_faturas pic 999.           
+           05 registo-index_ids_faturas pic 999.
+       FD  arquivo-index_ids-bak.
+       01  registo-index_ids-bak.
+           05 registo-index_ids_clientes-bak pic 999.
+           05 registo-index_ids_produtos-bak pic 999.
+           05 registo-index_ids_faturas-bak pic 999.
+      *parte de impressao em csv
+       FD  impressao-csv.
+       01  reg-impressao-csv pic x(250).
+      *parte de impressao em texto
+       FD  impressao linage is 60 lines with footing at 56
+              at top 2 at bottom 2.
+       01  reg-impressao pic x(200).
+      *parte de auditoria
+       FD  auditoria.
+       01  reg-auditoria pic x(340).
 
        WORKING-STORAGE SECTION.
       *Variavel para performs
@@ -160,41 +228,244 @@
        01  fs-ids.
            10 fs-ids-1 pic x(001).
            10 fs-ids-2 pic x(001).
+       01  fs-ids-bak.
+           10 fs-ids-bak-1 pic x(001).
+           10 fs-ids-bak-2 pic x(001).
+      *historico de faturas
+       01  fs-faturas-historico.
+           10 fs-faturas-historico-1 pic x(001).
+           10 fs-faturas-historico-2 pic x(001).
+      *impressao em csv
+       77  ws-ficheiro-csv pic x(030) value spaces.
+       01  fs-impressao-csv.
+           10 fs-impressao-csv-1 pic x(001).
+           10 fs-impressao-csv-2 pic x(001).
+       77  ws-linha-csv pic x(250) value spaces.
+      *impressao em texto
+       77  ws-ficheiro-txt pic x(030) value spaces.
+       01  fs-impressao.
+           10 fs-impressao-1 pic x(001).
+           10 fs-impressao-2 pic x(001).
+       77  pagina-impressao pic 9(006) value zeros.
+       01  ws-imp-cabecalho-clientes.
+           10 filler pic x(006) value "ID".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Nome".
+           10 filler pic x(001).
+           10 filler pic x(010) value "Nasc".
+           10 filler pic x(001).
+           10 filler pic x(012) value "Telefone".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Morada".
+           10 filler pic x(001).
+           10 filler pic x(009) value "Nif".
+       01  ws-imp-detalhe-clientes.
+           10 imp-cli-id pic z(006).
+           10 filler pic x(001).
+           10 imp-cli-nome pic x(050).
+           10 filler pic x(001).
+           10 imp-cli-nasc.
+              20 imp-cli-dia pic 9(002).
+              20 filler pic x(001) value "/".
+              20 imp-cli-mes pic 9(002).
+              20 filler pic x(001) value "/".
+              20 imp-cli-ano pic 9(004).
+           10 filler pic x(001).
+           10 imp-cli-telefone pic x(012).
+           10 filler pic x(001).
+           10 imp-cli-morada pic x(050).
+           10 filler pic x(001).
+           10 imp-cli-nif pic 9(009).
+       01  ws-imp-cabecalho-produtos.
+           10 filler pic x(006) value "ID".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Nome".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Tipo".
+           10 filler pic x(001).
+           10 filler pic x(006) value "Stock".
+           10 filler pic x(001).
+           10 filler pic x(009) value "Preco".
+       01  ws-imp-detalhe-produtos.
+           10 imp-prod-id pic z(006).
+           10 filler pic x(001).
+           10 imp-prod-nome pic x(050).
+           10 filler pic x(001).
+           10 imp-prod-tipo pic x(050).
+           10 filler pic x(001).
+           10 imp-prod-stock pic z(006).
+           10 filler pic x(001).
+           10 imp-prod-preco pic z(005)9.99.
+       01  ws-imp-cabecalho-faturas.
+           10 filler pic x(006) value "ID".
+           10 filler pic x(001).
+           10 filler pic x(010) value "Data".
+           10 filler pic x(001).
+           10 filler pic x(010) value "Cliente".
+           10 filler pic x(001).
+           10 filler pic x(006) value "NProd".
+       01  ws-imp-detalhe-faturas.
+           10 imp-fat-id pic z(006).
+           10 filler pic x(001).
+           10 imp-fat-data.
+              20 imp-fat-dia pic 9(002).
+              20 filler pic x(001) value "/".
+              20 imp-fat-mes pic 9(002).
+              20 filler pic x(001) value "/".
+              20 imp-fat-ano pic 9(004).
+           10 filler pic x(001).
+           10 imp-fat-cliente pic z(006).
+           10 filler pic x(001).
+           10 imp-fat-nprod pic z(006).
+       01  ws-imp-rodape.
+           10 filler pic x(006) value spaces.
+           10 filler pic x(008) value "Pagina: ".
+           10 imp-rodape-pagina pic z(006) value zeros.
+      *auditoria
+       01  fs-auditoria.
+           10 fs-auditoria-1 pic x(001).
+           10 fs-auditoria-2 pic x(001).
+       77  ws-linha-auditoria pic x(320) value spaces.
+       77  ws-aud-data pic 9(008) value zeros.
+       77  ws-aud-hora pic 9(008) value zeros.
+      *data do sistema, usada para validar a idade dos clientes
+       01  ws-data-sistema.
+           02 ws-data-sistema-ano pic 9(004).
+           02 ws-data-sistema-mes pic 9(002).
+           02 ws-data-sistema-dia pic 9(002).
+       01  ws-limites-idade.
+           02 ws-ano-minimo pic 9(004).
+           02 ws-ano-maximo pic 9(004).
+      *variaveis para a validacao do nif
+       01  ws-nif-validacao pic 9(9).
+       01  ws-nif-digitos redefines ws-nif-validacao.
+           02 ws-nif-d1 pic 9.
+           02 ws-nif-d2 pic 9.
+           02 ws-nif-d3 pic 9.
+           02 ws-nif-d4 pic 9.
+           02 ws-nif-d5 pic 9.
+           02 ws-nif-d6 pic 9.
+           02 ws-nif-d7 pic 9.
+           02 ws-nif-d8 pic 9.
+           02 ws-nif-d9 pic 9.
+       77  ws-nif-soma pic 9(004) value zeros.
+       77  ws-nif-quociente pic 9(004) value zeros.
+       77  ws-nif-resto pic 9(004) value zeros.
+       77  ws-nif-check pic 9(001) value zeros.
+       77  ws-nif-valido pic x(001) value "n".
+       77  ws-nif-duplicado pic x(001) value "n".
+      *variaveis para as procuras por chave alternativa
+       77  ws-busca-morada pic x(050) value spaces.
+       77  ws-tamanho-busca pic 9(002) value zeros.
+       77  ws-encontrou-algum pic x(001) value "n".
+      *variavel para o relatorio de stock baixo
+       77  ws-stock-limite pic 9(003) value zeros.
+      *variaveis para o arquivo/purga de faturas
+       77  ws-ano-arquivo pic 9(004) value zeros.
+       77  ws-faturas-arquivadas pic 9(004) value zeros.
+      *variavel para a linha/coluna de ordenacao
+       77  ws-campo-ordenar pic 9(001) value 1.
+       77  ws-entidade-ordenar pic 9(001) value 1.
+       77  i pic 99 value zero.
+       77  j pic 99 value zero.
+       77  ws-total-valor pic 9(009)v99 value zeros.
+       77  ws-sub-total pic 9(009)v99 value zeros.
+       77  ws-id-temp pic 99 value zeros.
+       77  ws-reg-clientes-backup pic x(131) value spaces.
+      *guardam o estado do registo antes de uma alteracao/eliminacao,
+      *para a auditoria
+       77  ws-reg-clientes-antes pic x(131) value spaces.
+       77  ws-reg-produtos-antes pic x(113) value spaces.
+       77  ws-reg-faturas-antes pic x(130) value spaces.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            perform load_ids.
-           perform menu until opcao = 0.
+           perform calcula-limites-idade.
+           perform menu-principal until opcao = 0.
            STOP RUN.
       *sistema de carregar os ids.
        load_ids.
             display "Carregando os ids".
             open input arquivo-index_ids.
-            read arquivo-index_ids
-            move registo-index_ids_clientes to index_ids_clientes
-            move registo-index_ids_produtos to index_ids_produtos
-            move registo-index_ids_faturas to index_ids_faturas
+            move "n" to registo_encontrado.
+            if fs-ids equal "00"
+               read arquivo-index_ids
+                  at end move "n" to registo_encontrado
+                  not at end
+                     move registo-index_ids_clientes to
+                        index_ids_clientes
+                     move registo-index_ids_produtos to
+                        index_ids_produtos
+                     move registo-index_ids_faturas to
+                        index_ids_faturas
+                     move "s" to registo_encontrado
+               end-read
+            end-if.
             close arquivo-index_ids.
+            if registo_encontrado equal "n"
+               display "Ficheiro de ids nao disponivel, a tentar "
+                  "recuperar da copia de seguranca"
+               open input arquivo-index_ids-bak
+               if fs-ids-bak equal "00"
+                  read arquivo-index_ids-bak
+                     not at end
+                        move registo-index_ids_clientes-bak to
+                           index_ids_clientes
+                        move registo-index_ids_produtos-bak to
+                           index_ids_produtos
+                        move registo-index_ids_faturas-bak to
+                           index_ids_faturas
+                  end-read
+               end-if
+               close arquivo-index_ids-bak
+            end-if.
             display "Ids carregados com sucesso".
             display index_ids_clientes.
             display index_ids_produtos.
             display index_ids_faturas.
       *salvar os ids no ficheiro
+      *primeiro copia-se o valor anterior para a copia de seguranca,
+      *para que uma falha a meio da escrita do ficheiro principal
+      *nao apague os contadores todos - so perde a ultima actualizacao
        save_ids.
-       open output arquivo-index_ids.
+           open output arquivo-index_ids-bak.
+           open input arquivo-index_ids.
+           if fs-ids equal "00"
+              read arquivo-index_ids
+                 not at end
+                    move registo-index_ids_clientes to
+                       registo-index_ids_clientes-bak
+                    move registo-index_ids_produtos to
+                       registo-index_ids_produtos-bak
+                    move registo-index_ids_faturas to
+                       registo-index_ids_faturas-bak
+                    write registo-index_ids-bak
+              end-read
+           end-if.
+           close arquivo-index_ids.
+           close arquivo-index_ids-bak.
+           open output arquivo-index_ids.
            move index_ids_clientes to registo-index_ids_clientes
            move index_ids_produtos to registo-index_ids_produtos
            move index_ids_faturas to registo-index_ids_faturas
            write registo-index_ids.
-       close arquivo-index_ids.
+           close arquivo-index_ids.
+      *calcula o intervalo de anos de nascimento aceites, com base na
+      *data do sistema, em vez de usar literais fixas no programa
+       calcula-limites-idade.
+           accept ws-data-sistema from date yyyymmdd.
+           compute ws-ano-minimo = ws-data-sistema-ano - 100.
+           move ws-data-sistema-ano to ws-ano-maximo.
       *menus de opções
-       menu.
+       menu-principal.
            display "******MENU DE OPCOES******".
            display "1. Inserir".
            display "2. Listar".
            display "3. Alterar".
-           display "4. Eliminar".  
+           display "4. Eliminar".
            display "5. Ordenar".
-           display "6. Imprimir"
+           display "6. Imprimir".
+           display "7. Arquivar Faturas".
            display "0. Sair".
            display "**************************".
            display "Escolha a opcao que quer: ".
@@ -212,6 +483,8 @@
                    perform menu_ordenar
                when opcao = 6
                    perform menu_imprimir
+               when opcao = 7
+                   perform arquivar_faturas
                when OPCAO = 0
                    DISPLAY "TERMINADO..."
                when OTHER
@@ -243,19 +516,180 @@
            display "***************".
            display "Escolha a opcao: ".
            accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform menu_listar_clientes
+               when OPCAO = 2
+                   perform menu_listar_produtos
+               when OPCAO = 3
+                   perform menu_listar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_listar_clientes.
+           display "1. Listar todos".
+           display "2. Procurar por morada".
+           display "Escolha a opcao: ".
+           accept opcao.
            evaluate true
                when OPCAO = 1
                    perform listar_clientes
                when OPCAO = 2
+                   perform procurar_clientes_morada
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_listar_produtos.
+           display "1. Listar todos".
+           display "2. Procurar por nome".
+           display "3. Valorizacao de stock".
+           display "4. Produtos com stock baixo".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
                    perform listar_produtos
+               when OPCAO = 2
+                   perform procurar_produtos_nome
                when OPCAO = 3
+                   perform valorizacao_stock
+               when OPCAO = 4
+                   perform produtos_stock_baixo
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_listar_faturas.
+           display "1. Listar todas".
+           display "2. Extracto por cliente".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
                    perform listar_faturas
+               when OPCAO = 2
+                   perform extracto_cliente
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_alterar.
+           display "1. Clientes".
+           display "2. Produtos".
+           display "3. Faturas".
+           display "***************".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform alterar_clientes
+               when OPCAO = 2
+                   perform alterar_produtos
+               when OPCAO = 3
+                   perform alterar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_eliminar.
+           display "1. Clientes".
+           display "2. Produtos".
+           display "3. Faturas".
+           display "***************".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform eliminar_clientes
+               when OPCAO = 2
+                   perform eliminar_produtos
+               when OPCAO = 3
+                   perform eliminar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_ordenar.
+           display "1. Clientes".
+           display "2. Produtos".
+           display "3. Faturas".
+           display "***************".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform ordenar_clientes
+               when OPCAO = 2
+                   perform ordenar_produtos
+               when OPCAO = 3
+                   perform ordenar_faturas
                when OTHER
                    DISPLAY "OPCAO INVALIDA!"
-           end-evaluate.  
+           end-evaluate.
+
+       menu_imprimir.
+           display "1. Clientes".
+           display "2. Produtos".
+           display "3. Faturas".
+           display "***************".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform menu_imprimir_clientes
+               when OPCAO = 2
+                   perform menu_imprimir_produtos
+               when OPCAO = 3
+                   perform menu_imprimir_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_imprimir_clientes.
+           display "1. Imprimir (clientes.txt)".
+           display "2. Exportar CSV (clientes.csv)".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_clientes
+               when OPCAO = 2
+                   perform exportar_clientes_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
 
- 
-      *inserir         
+       menu_imprimir_produtos.
+           display "1. Imprimir (produtos.txt)".
+           display "2. Exportar CSV (produtos.csv)".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_produtos
+               when OPCAO = 2
+                   perform exportar_produtos_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+       menu_imprimir_faturas.
+           display "1. Imprimir (faturas.txt)".
+           display "2. Exportar CSV (faturas.csv)".
+           display "Escolha a opcao: ".
+           accept opcao.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_faturas
+               when OPCAO = 2
+                   perform exportar_faturas_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!"
+           end-evaluate.
+
+      *inserir
        inserir_clientes.
            open i-o clientes.
            move space to reg-clientes.
@@ -271,12 +705,35 @@
            accept reg-clientes-telefone.
            display "NIF: ".
            accept reg-clientes-nif.
+           perform valida-nif.
+           perform verifica-nif-duplicado.
+           perform until (ws-nif-valido equal "s" and
+                          ws-nif-duplicado equal "n")
+              if ws-nif-valido equal "n"
+                 display "ERRO - NIF invalido (digito de controlo "
+                    "nao confere)"
+              end-if
+              if ws-nif-duplicado equal "s"
+                 display "ERRO - ja existe um cliente com esse NIF"
+              end-if
+              display "Volta a introduzir o NIF: "
+              accept reg-clientes-nif
+              perform valida-nif
+              perform verifica-nif-duplicado
+           end-perform.
            display "Dia de nascimento: ".
            accept reg-clientes-data-dia.
            display "Mes de nascimento: ".
            accept reg-clientes-data-mes.
            display "Ano de nascinento:".
            accept reg-clientes-data-ano.
+           perform until (reg-clientes-data-ano > ws-ano-minimo and
+                          reg-clientes-data-ano < ws-ano-maximo)
+              display "ERRO - o ano tem que estar entre "
+                 ws-ano-minimo " e " ws-ano-maximo
+              display "Volta introduzir o ano: "
+              accept reg-clientes-data-ano
+           end-perform.
            display "**********************************".
            write reg-clientes
               invalid key
@@ -299,6 +756,49 @@
            end-if.
            display "-----------------".
 
+      *valida o nif introduzido atraves do algoritmo do digito de
+      *controlo usado pelas financas
+       valida-nif.
+           move reg-clientes-nif to ws-nif-validacao.
+           compute ws-nif-soma = ws-nif-d1 * 9 + ws-nif-d2 * 8 +
+              ws-nif-d3 * 7 + ws-nif-d4 * 6 + ws-nif-d5 * 5 +
+              ws-nif-d6 * 4 + ws-nif-d7 * 3 + ws-nif-d8 * 2.
+           divide ws-nif-soma by 11 giving ws-nif-quociente
+              remainder ws-nif-resto.
+           if ws-nif-resto < 2
+              move 0 to ws-nif-check
+           else
+              compute ws-nif-check = 11 - ws-nif-resto
+           end-if.
+           if ws-nif-check equal ws-nif-d9
+              move "s" to ws-nif-valido
+           else
+              move "n" to ws-nif-valido
+           end-if.
+
+      *verifica se ja existe algum cliente com o mesmo nif, percorrendo
+      *o ficheiro de clientes desde o inicio (nao ha chave alternativa
+      *pelo nif)
+       verifica-nif-duplicado.
+           move "n" to ws-nif-duplicado.
+           move reg-clientes to ws-reg-clientes-backup.
+           move reg-clientes-id to ws-id-temp.
+           move zeros to reg-clientes-id.
+           start clientes key is not less than reg-clientes-id
+              invalid key
+                 continue
+              not invalid key
+                 read clientes next
+                 perform until fs-clientes equal "10"
+                    if reg-clientes-nif equal ws-nif-validacao and
+                       reg-clientes-id not equal ws-id-temp
+                       move "s" to ws-nif-duplicado
+                    end-if
+                    read clientes next
+                 end-perform
+           end-start.
+           move ws-reg-clientes-backup to reg-clientes.
+
        inserir_produtos.
            open i-o produtos.
            move space to reg-produtos.
@@ -317,10 +817,12 @@
                           reg-produtos-tipo = "C")
                 display "ERRO - Tipo de produto invalido."
                 display "Volta a introduzir o tipo de produto(l/m/c): "
-                accept reg-produtos-tipo    
+                accept reg-produtos-tipo
            end-perform.
            display "Stock: ".
            accept reg-produtos-stock.
+           display "Preco unitario: ".
+           accept reg-produtos-preco.
            write reg-produtos
               invalid key
               display "Codigo: " reg-produtos-id " foi registado".
@@ -350,7 +852,7 @@
            display "******INFORMACOES DA FATURA******".
            move index_ids_faturas to reg-faturas-id.
            display "ID: " index_ids_faturas
-           accept reg-fatura-data from date yyymmdd.
+           accept reg-fatura-data from date yyyymmdd.
            display "Data da fatura: " reg-faturas-dia "/"
                   reg-faturas-mes "/" reg-faturas-ano
            display "Ano da fatura: ".
@@ -365,7 +867,7 @@
            perform until (registo_encontrado equal to "S")
               move "S" to registo_encontrado
               read clientes record
-                invalid key 
+                invalid key
                 move "N" to registo_encontrado
               display "Não encontrei nenhum cliente com esse id. "
               "Volta a introduzir um id de cliente: "
@@ -373,6 +875,7 @@
               move reg-faturas-id-cliente to reg-clientes-id
            end-perform.
            close clientes.
+           perform inserir_linhas_fatura.
            write reg-faturas
               invalid key
               display "Codigo: " reg-faturas-id " foi registada".
@@ -394,7 +897,76 @@
               perform inserir_faturas
            end-if.
            display "-----------------".
-           
+
+      *pede as linhas de produtos da fatura, uma a uma, confirma o
+      *produto e a quantidade contra o stock disponivel e abate esse
+      *stock no ficheiro de produtos
+       inserir_linhas_fatura.
+           move zeros to reg-faturas-n-produtos.
+           move "s" to opcao_continuar.
+           perform until (nao or reg-faturas-n-produtos equal 9)
+              perform inserir_linha_fatura
+              if reg-faturas-n-produtos equal 9
+                 display "Limite de 9 linhas por fatura atingido"
+              else
+                 display "Quer adicionar outro produto a esta "
+                    "fatura?"
+                 accept opcao_continuar
+                 perform until (opcao_continuar = "S" or
+                                opcao_continuar = "s" or
+                                opcao_continuar = "N" or
+                                opcao_continuar = "n" )
+                    display "ERRO - opcao errada"
+                    display "Volta introduzir a opcao: "
+                    accept opcao_continuar
+                 end-perform
+              end-if
+           end-perform.
+
+       inserir_linha_fatura.
+           open i-o produtos.
+           move zeros to x.
+           display "ID do produto: ".
+           accept x.
+           move x to reg-produtos-id.
+           move "S" to registo_encontrado.
+           read produtos record
+              invalid key
+              move "N" to registo_encontrado.
+           perform until registo_encontrado equal "S"
+              display "Não encontrei nenhum produto com esse id. "
+                 "Volta a introduzir o id do produto: "
+              accept x
+              move x to reg-produtos-id
+              move "S" to registo_encontrado
+              read produtos record
+                 invalid key
+                 move "N" to registo_encontrado
+           end-perform.
+           display "Produto: " reg-produtos-nome.
+           display "Stock disponivel: " reg-produtos-stock.
+           display "Preco unitario: " reg-produtos-preco.
+           display "Quantidade: ".
+           accept j.
+           perform until (j > 0 and j <= reg-produtos-stock)
+              display "ERRO - quantidade invalida, so ha "
+                 reg-produtos-stock " unidades em stock"
+              display "Volta a introduzir a quantidade: "
+              accept j
+           end-perform.
+           add 1 to reg-faturas-n-produtos.
+           move reg-produtos-id to
+              reg-faturas-linha-produto-id(reg-faturas-n-produtos).
+           move j to
+              reg-faturas-linha-quantidade(reg-faturas-n-produtos).
+           move reg-produtos-preco to
+              reg-faturas-linha-preco(reg-faturas-n-produtos).
+           subtract j from reg-produtos-stock.
+           rewrite reg-produtos
+              invalid key
+              display "Erro ao actualizar o stock do produto".
+           close produtos.
+
        listar_clientes.
            open input clientes.
            if fs-clientes equal zeros
@@ -406,14 +978,16 @@
                 display "Data de nascimento: " reg-clientes-data-dia "/"
                 reg-clientes-data-mes "/" reg-clientes-data-ano
                 display "Morada: " reg-clientes-morada
-                display "Telemovel: " reg-clientes-telefone 
-                display "NIF: " reg-clientes-nif 
+                display "Telemovel: " reg-clientes-telefone
+                display "NIF: " reg-clientes-nif
+                read clientes next
               end-perform
               display "**********************************"
-           else 
+           else
               display "Não tens nenhum cliente registado"
            end-if.
-           
+           close clientes.
+
        listar_produtos.
            open input produtos.
            if fs-produtos equal zeros
@@ -424,27 +998,44 @@
                  display "Nome: " reg-produtos-nome
                  display "Tipo do produto: " reg-produtos-tipo
                  display "Stock: " reg-produtos-stock
+                 display "Preco: " reg-produtos-preco
+                 read produtos next
               end-perform
               display "**********************************"
            else
               display "Não tens nehum produto registado"
            end-if.
-           
+           close produtos.
+
        listar_faturas.
-           open input faturas
-           if fs-produtos equal zeros
+           open input faturas.
+           if fs-faturas equal zeros
                display "******INFORMACOES DAS FATURAS******"
                read faturas next
                perform until fs-faturas equal "10"
-                  display "ID: " reg-faturas-id
-                  display "Data da fatura: " reg-faturas-dia "/"
-                  reg-faturas-mes "/" reg-faturas-ano
-                  display "Nome do cliente: " reg-faturas-id-cliente
+                  perform mostra-fatura
+                  read faturas next
                end-perform
                display "**********************************"
            else
               display "Não tens nenhuma fatura registada"
            end-if.
+           close faturas.
+
+      *mostra uma fatura e as respectivas linhas de produtos
+       mostra-fatura.
+           display "ID: " reg-faturas-id.
+           display "Data da fatura: " reg-faturas-dia "/"
+              reg-faturas-mes "/" reg-faturas-ano.
+           display "ID do cliente: " reg-faturas-id-cliente.
+           display "Produtos: ".
+           move zeros to i.
+           perform until i equal reg-faturas-n-produtos
+              add 1 to i
+              display "  Produto " reg-faturas-linha-produto-id(i)
+                 " Qtd " reg-faturas-linha-quantidade(i)
+                 " Preco " reg-faturas-linha-preco(i)
+           end-perform.
       *alterar
        alterar_clientes.
            open i-o clientes.
@@ -453,16 +1044,19 @@
            display "Qual e o ID do cliente do qual quer alterar os"
                " dados?: ".
            accept x.
-           move clientes-CODIGO-ALTERAR to clientes-codigo.
-           move "S" to REGISTO-ENCONTRADO.
+           move x to reg-clientes-id.
+           move "S" to registo_encontrado.
            read clientes record
                invalid key
-               move "N" to REGISTO-ENCONTRADO
-           if REGISTO-ENCONTRADO = "N"
+               move "N" to registo_encontrado
+           end-read.
+           if registo_encontrado = "N"
                display "Registo nao foi encontrado"
            else
                display "Registro encontrado"
-               perform alterar_registo.         
+               move reg-clientes to ws-reg-clientes-antes
+               perform alterar_registo
+           end-if.
            close clientes.
 
        alterar_registo.
@@ -487,52 +1081,77 @@
                    display "Morada: "
                    accept reg-clientes-morada
                    perform reescrever-registo
-               when OCPAO = 3
+               when OPCAO = 3
                    display "*****NOVO TELEFONE*****"
                    display "Telefone: "
                    accept reg-clientes-telefone
                    perform reescrever-registo
                when OPCAO = 4
-                   display "*****NOVO NIF*****"   
+                   display "*****NOVO NIF*****"
                    display "NIF: "
                    accept reg-clientes-nif
+                   perform valida-nif
+                   perform verifica-nif-duplicado
+                   perform until (ws-nif-valido equal "s" and
+                                  ws-nif-duplicado equal "n")
+                      if ws-nif-valido equal "n"
+                         display "ERRO - NIF invalido (digito de "
+                            "controlo nao confere)"
+                      end-if
+                      if ws-nif-duplicado equal "s"
+                         display "ERRO - ja existe um cliente com "
+                            "esse NIF"
+                      end-if
+                      display "Volta a introduzir o NIF: "
+                      accept reg-clientes-nif
+                      perform valida-nif
+                      perform verifica-nif-duplicado
+                   end-perform
                    perform reescrever-registo
                when OPCAO = 5
                    display "*****NOVO DIA DE NASCIMENTO*****"
                    display "Dia de nascimento: "
-                   accept reg-clientes-data-dia 
+                   accept reg-clientes-data-dia
                    perform reescrever-registo
                 when OPCAO = 6
                    display "*****NOVO MES DE NASCIMENTO*****"
                    display "Mes de nascimento: "
-                   accept reg-clientes-data-mes  
+                   accept reg-clientes-data-mes
                    perform reescrever-registo
                 when OPCAO = 7
                    display "*****NOVO ANO DE NASCIMENTO*****"
                    display "Ano de nascinento:"
                    accept reg-clientes-data-ano
+                   perform until
+                      (reg-clientes-data-ano > ws-ano-minimo and
+                       reg-clientes-data-ano < ws-ano-maximo)
+                      display "ERRO - o ano tem que estar entre "
+                         ws-ano-minimo " e " ws-ano-maximo
+                      display "Volta a introduzir o ano: "
+                      accept reg-clientes-data-ano
+                   end-perform
                    perform reescrever-registo
                when other
-                   display "OPCAO INVALIDA!"                 
+                   display "OPCAO INVALIDA!"
                   continue
-           end-evaluate.       
+           end-evaluate.
 
        reescrever-registo.
            REWRITE reg-clientes
               INVALID KEY
-              DISPLAY "ERRO AO REESCREVER O REGISTO!".
-          
-                   
-           
-      *eliminar 
+              DISPLAY "ERRO AO REESCREVER O REGISTO!"
+              NOT INVALID KEY
+              perform regista-auditoria-clientes-alterar.
+
+      *eliminar
        eliminar_clientes.
            open i-o clientes.
            move "S" to registo_encontrado.
            move space to reg-clientes.
-           move zeros to clientes-codigo.   
+           move zeros to reg-clientes-id.
            display "Qual e o ID do cliente do que quer apagar? ".
            accept x.
-           move x to clientes-codigo.
+           move x to reg-clientes-id.
            read clientes record
               invalid key
                  move "N" to registo_encontrado.
@@ -540,7 +1159,7 @@
               display "Não encontrei nenhum cliente com esse id"
            else
               perform encontrar-registo-cliente.
-           
+
            close clientes.
 
        encontrar-registo-cliente.
@@ -564,14 +1183,41 @@
            end-perform.
 
            if sim then
+              move reg-clientes to ws-reg-clientes-antes
               delete clientes record
                  invalid key
-                 display "Erro ao excluir o cliente".
+                 display "Erro ao excluir o cliente"
+                 not invalid key
+                 perform regista-auditoria-clientes-eliminar
+              end-delete
+           end-if.
 
-       ordenar.
-           sort ord-clientes ascending sort-clientes-id
-           input procedure sortin-clientes
-           output procedure sortout-clientes.
+       ordenar_clientes.
+           display "Ordenar por:".
+           display "1. ID".
+           display "2. Nome".
+           display "3. Morada".
+           display "4. Data de nascimento".
+           display "Opcao: ".
+           accept ws-campo-ordenar.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-clientes ascending sort-clientes-nome
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when 3
+                   sort ord-clientes ascending sort-clientes-morada
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when 4
+                   sort ord-clientes ascending sort-clientes-data-nasc
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when other
+                   sort ord-clientes ascending sort-clientes-id
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+           end-evaluate.
 
        sortin-clientes.
            open input clientes.
@@ -593,6 +1239,824 @@
 
        pega-reg-sort.
            RETURN ord-clientes
-               at end move "10" to ss-clientes.
+               at end move "10" to ss-clientes
+               not at end
+                  perform lista-cliente-ordenado.
+
+       lista-cliente-ordenado.
+           display "ID: " sort-clientes-id.
+           display "Nome: " sort-clientes-nome.
+           display "Data de nascimento: " clientes-data-dia "/"
+              clientes-data-mes "/" clientes-data-ano.
+           display "Morada: " sort-clientes-morada.
+           display "Telefone: " sort-clientes-telefone.
+           display "NIF: " sort-clientes-nif.
+           display "-----------------".
+
+       regista-auditoria-clientes-alterar.
+           move spaces to ws-linha-auditoria.
+           string "CLIENTES ALTERAR ID=" delimited by size
+              reg-clientes-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-clientes-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-clientes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-clientes-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "CLIENTES ELIMINAR ID=" delimited by size
+              reg-clientes-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-clientes-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *alterar/eliminar/ordenar de produtos (mesmo ciclo de vida que
+      *ja existia para os clientes)
+       alterar_produtos.
+           open i-o produtos.
+           move space to reg-produtos.
+           move zeros to reg-produtos.
+           display "Qual e o ID do produto do qual quer alterar os"
+               " dados?: ".
+           accept x.
+           move x to reg-produtos-id.
+           move "S" to registo_encontrado.
+           read produtos record
+               invalid key
+               move "N" to registo_encontrado
+           end-read.
+           if registo_encontrado = "N"
+               display "Registo nao foi encontrado"
+           else
+               display "Registro encontrado"
+               move reg-produtos to ws-reg-produtos-antes
+               perform alterar_registo_produtos
+           end-if.
+           close produtos.
+
+       alterar_registo_produtos.
+           display "O que e que voce quer alterar?"
+           display "1. Nome".
+           display "2. Tipo".
+           display "3. Stock".
+           display "4. Preco".
+           display "Opcao: ".
+           accept OPCAO.
+           evaluate true
+               when OPCAO = 1
+                   display "*****NOVO NOME*****"
+                   display "Nome: "
+                   accept reg-produtos-nome
+                   perform reescrever-registo-produtos
+               when OPCAO = 2
+                   display "*****NOVO TIPO*****"
+                   display "Tipo do produto: "
+                   accept reg-produtos-tipo
+                   perform until (reg-produtos-tipo = "l" or
+                                  reg-produtos-tipo = "L" or
+                                  reg-produtos-tipo = "m" or
+                                  reg-produtos-tipo = "M" or
+                                  reg-produtos-tipo = "c" or
+                                  reg-produtos-tipo = "C")
+                      display "ERRO - Tipo de produto invalido."
+                      display "Volta a introduzir o tipo(l/m/c): "
+                      accept reg-produtos-tipo
+                   end-perform
+                   perform reescrever-registo-produtos
+               when OPCAO = 3
+                   display "*****NOVO STOCK*****"
+                   display "Stock: "
+                   accept reg-produtos-stock
+                   perform reescrever-registo-produtos
+               when OPCAO = 4
+                   display "*****NOVO PRECO*****"
+                   display "Preco unitario: "
+                   accept reg-produtos-preco
+                   perform reescrever-registo-produtos
+               when other
+                   display "OPCAO INVALIDA!"
+                   continue
+           end-evaluate.
+
+       reescrever-registo-produtos.
+           REWRITE reg-produtos
+              INVALID KEY
+              DISPLAY "ERRO AO REESCREVER O REGISTO!"
+              NOT INVALID KEY
+              perform regista-auditoria-produtos-alterar.
+
+       eliminar_produtos.
+           open i-o produtos.
+           move "S" to registo_encontrado.
+           move space to reg-produtos.
+           move zeros to reg-produtos-id.
+           display "Qual e o ID do produto que quer apagar? ".
+           accept x.
+           move x to reg-produtos-id.
+           read produtos record
+              invalid key
+                 move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Não encontrei nenhum produto com esse id"
+           else
+              perform encontrar-registo-produto
+           end-if.
+           close produtos.
+
+       encontrar-registo-produto.
+           display "Dados a eliminar ".
+           display "ID: " reg-produtos-id.
+           display "Nome: " reg-produtos-nome.
+           display "Tipo: " reg-produtos-tipo.
+           display "Stock: " reg-produtos-stock.
+           display "Preco: " reg-produtos-preco.
+           display "Desaja apagar este produto ? ".
+           accept opcao_continuar.
+           perform until (opcao_continuar = "S" or
+                          opcao_continuar = "s" or
+                          opcao_continuar = "N" or
+                          opcao_continuar = "n" )
+              display "ERRO - opcao errada"
+              display "Volta introduzir a opcao: "
+              accept opcao_continuar
+           end-perform.
+           if sim then
+              move reg-produtos to ws-reg-produtos-antes
+              delete produtos record
+                 invalid key
+                 display "Erro ao excluir o produto"
+                 not invalid key
+                 perform regista-auditoria-produtos-eliminar
+              end-delete
+           end-if.
+
+       ordenar_produtos.
+           display "Ordenar por:".
+           display "1. ID".
+           display "2. Nome".
+           display "3. Stock".
+           display "4. Preco".
+           display "Opcao: ".
+           accept ws-campo-ordenar.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-produtos ascending sort-produtos-nome
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when 3
+                   sort ord-produtos ascending sort-produtos-stock
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when 4
+                   sort ord-produtos ascending sort-produtos-preco
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when other
+                   sort ord-produtos ascending sort-produtos-id
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+           end-evaluate.
+
+       sortin-produtos.
+           open input produtos.
+           read produtos next.
+           perform until fs-produtos equal "10"
+               move reg-produtos-id to sort-produtos-id
+               move reg-produtos-nome to sort-produtos-nome
+               move reg-produtos-tipo to sort-produtos-tipo
+               move reg-produtos-stock to sort-produtos-stock
+               move reg-produtos-preco to sort-produtos-preco
+               release sort-reg-produtos
+               read produtos next
+           end-perform.
+           close produtos.
+
+       sortout-produtos.
+           perform pega-reg-sort-produtos.
+
+       pega-reg-sort-produtos.
+           RETURN ord-produtos
+               at end move "10" to ss-produtos
+               not at end
+                  perform lista-produto-ordenado.
+
+       lista-produto-ordenado.
+           display "ID: " sort-produtos-id.
+           display "Nome: " sort-produtos-nome.
+           display "Tipo: " sort-produtos-tipo.
+           display "Stock: " sort-produtos-stock.
+           display "Preco: " sort-produtos-preco.
+           display "-----------------".
+
+      *entrada do sort que so liberta os produtos cujo stock esta
+      *abaixo do limite escolhido - usada pelo relatorio de stock
+      *baixo, que reaproveita o output procedure normal dos produtos
+       sortin-produtos-stock-baixo.
+           open input produtos.
+           read produtos next.
+           perform until fs-produtos equal "10"
+              if reg-produtos-stock < ws-stock-limite
+                 move reg-produtos-id to sort-produtos-id
+                 move reg-produtos-nome to sort-produtos-nome
+                 move reg-produtos-tipo to sort-produtos-tipo
+                 move reg-produtos-stock to sort-produtos-stock
+                 move reg-produtos-preco to sort-produtos-preco
+                 release sort-reg-produtos
+              end-if
+              read produtos next
+           end-perform.
+           close produtos.
+
+       regista-auditoria-produtos-alterar.
+           move spaces to ws-linha-auditoria.
+           string "PRODUTOS ALTERAR ID=" delimited by size
+              reg-produtos-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-produtos-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-produtos delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-produtos-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "PRODUTOS ELIMINAR ID=" delimited by size
+              reg-produtos-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-produtos-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *alterar/eliminar/ordenar de faturas (so os campos de cabecalho
+      *podem ser alterados - as linhas de produtos de uma fatura ja
+      *emitida nao se voltam a editar, so se elimina a fatura toda)
+       alterar_faturas.
+           open i-o faturas.
+           move space to reg-faturas.
+           move zeros to reg-faturas.
+           display "Qual e o ID da fatura da qual quer alterar os"
+               " dados?: ".
+           accept x.
+           move x to reg-faturas-id.
+           move "S" to registo_encontrado.
+           read faturas record
+               invalid key
+               move "N" to registo_encontrado
+           end-read.
+           if registo_encontrado = "N"
+               display "Registo nao foi encontrado"
+           else
+               display "Registro encontrado"
+               move reg-faturas to ws-reg-faturas-antes
+               perform alterar_registo_faturas
+           end-if.
+           close faturas.
+
+       alterar_registo_faturas.
+           display "O que e que voce quer alterar?"
+           display "1. ID do cliente".
+           display "2. Dia da fatura".
+           display "3. Mes da fatura".
+           display "4. Ano da fatura".
+           display "Opcao: ".
+           accept OPCAO.
+           evaluate true
+               when OPCAO = 1
+                   display "*****NOVO ID DE CLIENTE*****"
+                   display "ID do cliente: "
+                   accept reg-faturas-id-cliente
+                   perform reescrever-registo-faturas
+               when OPCAO = 2
+                   display "*****NOVO DIA*****"
+                   display "Dia da fatura: "
+                   accept reg-faturas-dia
+                   perform reescrever-registo-faturas
+               when OPCAO = 3
+                   display "*****NOVO MES*****"
+                   display "Mes da fatura: "
+                   accept reg-faturas-mes
+                   perform reescrever-registo-faturas
+               when OPCAO = 4
+                   display "*****NOVO ANO*****"
+                   display "Ano da fatura: "
+                   accept reg-faturas-ano
+                   perform reescrever-registo-faturas
+               when other
+                   display "OPCAO INVALIDA!"
+                   continue
+           end-evaluate.
+
+       reescrever-registo-faturas.
+           REWRITE reg-faturas
+              INVALID KEY
+              DISPLAY "ERRO AO REESCREVER O REGISTO!"
+              NOT INVALID KEY
+              perform regista-auditoria-faturas-alterar.
+
+       eliminar_faturas.
+           open i-o faturas.
+           move "S" to registo_encontrado.
+           move space to reg-faturas.
+           move zeros to reg-faturas-id.
+           display "Qual e o ID da fatura que quer apagar? ".
+           accept x.
+           move x to reg-faturas-id.
+           read faturas record
+              invalid key
+                 move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Não encontrei nenhuma fatura com esse id"
+           else
+              perform encontrar-registo-fatura
+           end-if.
+           close faturas.
+
+       encontrar-registo-fatura.
+           display "Dados a eliminar ".
+           perform mostra-fatura.
+           display "Desaja apagar esta fatura ? ".
+           accept opcao_continuar.
+           perform until (opcao_continuar = "S" or
+                          opcao_continuar = "s" or
+                          opcao_continuar = "N" or
+                          opcao_continuar = "n" )
+              display "ERRO - opcao errada"
+              display "Volta introduzir a opcao: "
+              accept opcao_continuar
+           end-perform.
+           if sim then
+              move reg-faturas to ws-reg-faturas-antes
+              delete faturas record
+                 invalid key
+                 display "Erro ao excluir a fatura"
+                 not invalid key
+                 perform regista-auditoria-faturas-eliminar
+              end-delete
+           end-if.
+
+       ordenar_faturas.
+           display "Ordenar por:".
+           display "1. ID".
+           display "2. Data".
+           display "3. ID do cliente".
+           display "Opcao: ".
+           accept ws-campo-ordenar.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-faturas ascending sort-fatura-data
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+               when 3
+                   sort ord-faturas ascending sort-faturas-id-cliente
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+               when other
+                   sort ord-faturas ascending sort-faturas-id
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+           end-evaluate.
+
+       sortin-faturas.
+           open input faturas.
+           read faturas next.
+           perform until fs-faturas equal "10"
+               move reg-faturas-id to sort-faturas-id
+               move reg-fatura-data to sort-fatura-data
+               move reg-faturas-id-cliente to sort-faturas-id-cliente
+               move reg-faturas-n-produtos to sort-faturas-n-produtos
+               perform varying i from 1 by 1 until i > 9
+                   move reg-faturas-linhas(i) to sort-faturas-linhas(i)
+               end-perform
+               release sort-reg-faturas
+               read faturas next
+           end-perform.
+           close faturas.
+
+       sortout-faturas.
+           perform pega-reg-sort-faturas.
+
+       pega-reg-sort-faturas.
+           RETURN ord-faturas
+               at end move "10" to ss-faturas
+               not at end
+                  perform lista-fatura-ordenada.
+
+       lista-fatura-ordenada.
+           display "ID: " sort-faturas-id.
+           display "Data da fatura: " sort-faturas-dia "/"
+              sort-faturas-mes "/" sort-faturas-ano.
+           display "ID do cliente: " sort-faturas-id-cliente.
+           display "Numero de produtos: " sort-faturas-n-produtos.
+           display "-----------------".
+
+       regista-auditoria-faturas-alterar.
+           move spaces to ws-linha-auditoria.
+           string "FATURAS ALTERAR ID=" delimited by size
+              reg-faturas-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-faturas-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-faturas delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-faturas-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "FATURAS ELIMINAR ID=" delimited by size
+              reg-faturas-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-faturas-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *acrescenta uma linha ao ficheiro de auditoria com a data/hora
+      *do sistema, preservando sempre o que ja estava escrito (extend)
+       escreve-auditoria.
+           accept ws-aud-data from date yyyymmdd.
+           accept ws-aud-hora from time.
+           open extend auditoria.
+           move spaces to reg-auditoria.
+           string ws-aud-data delimited by size
+              "." delimited by size
+              ws-aud-hora delimited by size
+              " " delimited by size
+              ws-linha-auditoria delimited by size
+              into reg-auditoria.
+           write reg-auditoria.
+           close auditoria.
+
+      *procuras por chave alternativa
+       procurar_clientes_morada.
+           open input clientes.
+           display "Morada (ou inicio da morada) a procurar: ".
+           accept ws-busca-morada.
+           move 0 to ws-tamanho-busca.
+           inspect ws-busca-morada tallying ws-tamanho-busca
+              for characters before space.
+           if ws-tamanho-busca equal 0
+              move 50 to ws-tamanho-busca
+           end-if.
+           move "n" to ws-encontrou-algum.
+           move spaces to reg-clientes-morada.
+           start clientes key is not less than reg-clientes-morada
+              invalid key
+                 continue
+           end-start.
+           read clientes next record.
+           perform until fs-clientes equal "10"
+              if reg-clientes-morada(1:ws-tamanho-busca) equal
+                 ws-busca-morada(1:ws-tamanho-busca)
+                 display "ID: " reg-clientes-id
+                 display "Nome: " reg-clientes-nome
+                 display "Morada: " reg-clientes-morada
+                 display "Telefone: " reg-clientes-telefone
+                 display "-----------------"
+                 move "s" to ws-encontrou-algum
+              end-if
+              read clientes next record
+           end-perform.
+           if ws-encontrou-algum equal "n"
+              display "Nenhum cliente encontrado com essa morada"
+           end-if.
+           close clientes.
+
+       procurar_produtos_nome.
+           open input produtos.
+           display "Nome (ou inicio do nome) a procurar: ".
+           accept ws-busca-morada.
+           move 0 to ws-tamanho-busca.
+           inspect ws-busca-morada tallying ws-tamanho-busca
+              for characters before space.
+           if ws-tamanho-busca equal 0
+              move 50 to ws-tamanho-busca
+           end-if.
+           move "n" to ws-encontrou-algum.
+           move spaces to reg-produtos-nome.
+           start produtos key is not less than reg-produtos-nome
+              invalid key
+                 continue
+           end-start.
+           read produtos next record.
+           perform until fs-produtos equal "10"
+              if reg-produtos-nome(1:ws-tamanho-busca) equal
+                 ws-busca-morada(1:ws-tamanho-busca)
+                 display "ID: " reg-produtos-id
+                 display "Nome: " reg-produtos-nome
+                 display "Stock: " reg-produtos-stock
+                 display "Preco: " reg-produtos-preco
+                 display "-----------------"
+                 move "s" to ws-encontrou-algum
+              end-if
+              read produtos next record
+           end-perform.
+           if ws-encontrou-algum equal "n"
+              display "Nenhum produto encontrado com esse nome"
+           end-if.
+           close produtos.
+
+      *relatorio de valorizacao do stock (stock x preco, com total)
+       valorizacao_stock.
+           open input produtos.
+           move zeros to ws-total-valor.
+           if fs-produtos equal zeros
+              display "******VALORIZACAO DE STOCK******"
+              read produtos next
+              perform until fs-produtos equal "10"
+                 compute ws-sub-total =
+                    reg-produtos-stock * reg-produtos-preco
+                 display "ID: " reg-produtos-id
+                    "  Nome: " reg-produtos-nome
+                    "  Stock: " reg-produtos-stock
+                    "  Preco: " reg-produtos-preco
+                    "  Valor: " ws-sub-total
+                 add ws-sub-total to ws-total-valor
+                 read produtos next
+              end-perform
+              display "**********************************"
+              display "Valor total do stock: " ws-total-valor
+           else
+              display "Não tens nenhum produto registado"
+           end-if.
+           close produtos.
+
+      *relatorio de produtos com stock abaixo de um limite, do mais
+      *baixo para o mais alto
+       produtos_stock_baixo.
+           display "Stock limite (lista produtos com stock menor "
+              "que este valor): ".
+           accept ws-stock-limite.
+           sort ord-produtos ascending sort-produtos-stock
+              input procedure sortin-produtos-stock-baixo
+              output procedure sortout-produtos.
+
+      *extracto de um cliente: todas as faturas dele, usando a chave
+      *alternativa do id do cliente
+       extracto_cliente.
+           open input faturas.
+           display "ID do cliente: ".
+           accept x.
+           move x to reg-faturas-id-cliente.
+           move "n" to ws-encontrou-algum.
+           start faturas key is equal to reg-faturas-id-cliente
+              invalid key
+                 continue
+           end-start.
+           if fs-faturas equal "00"
+              read faturas next record
+              perform until fs-faturas equal "10" or
+                 reg-faturas-id-cliente not equal x
+                 perform mostra-fatura
+                 display "-----------------"
+                 move "s" to ws-encontrou-algum
+                 read faturas next record
+              end-perform
+           end-if.
+           if ws-encontrou-algum equal "n"
+              display "Esse cliente nao tem faturas registadas"
+           end-if.
+           close faturas.
+
+      *arquiva (copia para o historico e apaga do ficheiro activo) as
+      *faturas de um ano escolhido na hora
+       arquivar_faturas.
+           display "Ano a arquivar: ".
+           accept ws-ano-arquivo.
+           move zeros to ws-faturas-arquivadas.
+           open i-o faturas.
+           open i-o faturas-historico.
+           if fs-faturas equal zeros
+              read faturas next
+              perform until fs-faturas equal "10"
+                 if reg-faturas-ano equal ws-ano-arquivo
+                    move reg-faturas-id to reg-faturas-historico-id
+                    move reg-fatura-data to reg-fatura-historico-data
+                    move reg-faturas-id-cliente to
+                       reg-faturas-historico-id-cliente
+                    move reg-faturas-n-produtos to
+                       reg-faturas-historico-n-produtos
+                    perform varying i from 1 by 1 until i > 9
+                        move reg-faturas-linhas(i) to
+                           reg-faturas-historico-linhas(i)
+                    end-perform
+                    write reg-faturas-historico
+                       invalid key
+                       display "Erro ao arquivar a fatura "
+                          reg-faturas-id
+                       not invalid key
+                       delete faturas record
+                          invalid key
+                          display "Erro ao eliminar a fatura "
+                             reg-faturas-id
+                          not invalid key
+                          add 1 to ws-faturas-arquivadas
+                    end-write
+                 end-if
+                 read faturas next
+              end-perform
+           end-if.
+           close faturas.
+           close faturas-historico.
+           display ws-faturas-arquivadas " faturas arquivadas para o "
+              "ano " ws-ano-arquivo.
+
+      *impressao em txt, com cabecalho/rodape e quebra de pagina
+       imprimir_clientes.
+           move "clientes.txt" to ws-ficheiro-txt.
+           move zeros to pagina-impressao.
+           open input clientes.
+           open output impressao.
+           read clientes next.
+           if fs-clientes equal zeros
+              perform imprime-cabecalho-clientes
+              perform until fs-clientes equal "10"
+                 move reg-clientes-id to imp-cli-id
+                 move reg-clientes-nome to imp-cli-nome
+                 move reg-clientes-data-dia to imp-cli-dia
+                 move reg-clientes-data-mes to imp-cli-mes
+                 move reg-clientes-data-ano to imp-cli-ano
+                 move reg-clientes-telefone to imp-cli-telefone
+                 move reg-clientes-morada to imp-cli-morada
+                 move reg-clientes-nif to imp-cli-nif
+                 write reg-impressao from ws-imp-detalhe-clientes
+                    before advancing 1 line
+                    at end-of-page
+                       perform imprime-rodape
+                       perform imprime-cabecalho-clientes
+                 read clientes next
+              end-perform
+           end-if.
+           close clientes.
+           close impressao.
+           display "Clientes imprimidos em " ws-ficheiro-txt.
+
+       imprime-cabecalho-clientes.
+           write reg-impressao from ws-imp-cabecalho-clientes
+              before advancing 1 line.
+
+       imprimir_produtos.
+           move "produtos.txt" to ws-ficheiro-txt.
+           move zeros to pagina-impressao.
+           open input produtos.
+           open output impressao.
+           read produtos next.
+           if fs-produtos equal zeros
+              perform imprime-cabecalho-produtos
+              perform until fs-produtos equal "10"
+                 move reg-produtos-id to imp-prod-id
+                 move reg-produtos-nome to imp-prod-nome
+                 move reg-produtos-tipo to imp-prod-tipo
+                 move reg-produtos-stock to imp-prod-stock
+                 move reg-produtos-preco to imp-prod-preco
+                 write reg-impressao from ws-imp-detalhe-produtos
+                    before advancing 1 line
+                    at end-of-page
+                       perform imprime-rodape
+                       perform imprime-cabecalho-produtos
+                 read produtos next
+              end-perform
+           end-if.
+           close produtos.
+           close impressao.
+           display "Produtos imprimidos em " ws-ficheiro-txt.
+
+       imprime-cabecalho-produtos.
+           write reg-impressao from ws-imp-cabecalho-produtos
+              before advancing 1 line.
+
+       imprimir_faturas.
+           move "faturas.txt" to ws-ficheiro-txt.
+           move zeros to pagina-impressao.
+           open input faturas.
+           open output impressao.
+           read faturas next.
+           if fs-faturas equal zeros
+              perform imprime-cabecalho-faturas
+              perform until fs-faturas equal "10"
+                 move reg-faturas-id to imp-fat-id
+                 move reg-faturas-dia to imp-fat-dia
+                 move reg-faturas-mes to imp-fat-mes
+                 move reg-faturas-ano to imp-fat-ano
+                 move reg-faturas-id-cliente to imp-fat-cliente
+                 move reg-faturas-n-produtos to imp-fat-nprod
+                 write reg-impressao from ws-imp-detalhe-faturas
+                    before advancing 1 line
+                    at end-of-page
+                       perform imprime-rodape
+                       perform imprime-cabecalho-faturas
+                 read faturas next
+              end-perform
+           end-if.
+           close faturas.
+           close impressao.
+           display "Faturas imprimidas em " ws-ficheiro-txt.
+
+       imprime-cabecalho-faturas.
+           write reg-impressao from ws-imp-cabecalho-faturas
+              before advancing 1 line.
+
+       imprime-rodape.
+           add 1 to pagina-impressao.
+           move pagina-impressao to imp-rodape-pagina.
+           write reg-impressao from spaces
+              before advancing 1 line.
+           write reg-impressao from ws-imp-rodape
+              before advancing page.
+
+      *exportacao para csv (largura fixa, tal como a impressao em txt)
+       exportar_clientes_csv.
+           move "clientes.csv" to ws-ficheiro-csv.
+           open input clientes.
+           open output impressao-csv.
+           move "ID,Nome,Dia,Mes,Ano,Morada,Telefone,NIF" to
+              ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read clientes next.
+           perform until fs-clientes equal "10"
+              move spaces to ws-linha-csv
+              string reg-clientes-id delimited by size
+                 "," delimited by size
+                 reg-clientes-nome delimited by size
+                 "," delimited by size
+                 reg-clientes-data-dia delimited by size
+                 "," delimited by size
+                 reg-clientes-data-mes delimited by size
+                 "," delimited by size
+                 reg-clientes-data-ano delimited by size
+                 "," delimited by size
+                 reg-clientes-morada delimited by size
+                 "," delimited by size
+                 reg-clientes-telefone delimited by size
+                 "," delimited by size
+                 reg-clientes-nif delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read clientes next
+           end-perform.
+           close clientes.
+           close impressao-csv.
+           display "Clientes exportados em " ws-ficheiro-csv.
+
+       exportar_produtos_csv.
+           move "produtos.csv" to ws-ficheiro-csv.
+           open input produtos.
+           open output impressao-csv.
+           move "ID,Nome,Tipo,Stock,Preco" to ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read produtos next.
+           perform until fs-produtos equal "10"
+              move spaces to ws-linha-csv
+              string reg-produtos-id delimited by size
+                 "," delimited by size
+                 reg-produtos-nome delimited by size
+                 "," delimited by size
+                 reg-produtos-tipo delimited by size
+                 "," delimited by size
+                 reg-produtos-stock delimited by size
+                 "," delimited by size
+                 reg-produtos-preco delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read produtos next
+           end-perform.
+           close produtos.
+           close impressao-csv.
+           display "Produtos exportados em " ws-ficheiro-csv.
+
+       exportar_faturas_csv.
+           move "faturas.csv" to ws-ficheiro-csv.
+           open input faturas.
+           open output impressao-csv.
+           move "ID,Dia,Mes,Ano,IDCliente,NProdutos" to ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read faturas next.
+           perform until fs-faturas equal "10"
+              move spaces to ws-linha-csv
+              string reg-faturas-id delimited by size
+                 "," delimited by size
+                 reg-faturas-dia delimited by size
+                 "," delimited by size
+                 reg-faturas-mes delimited by size
+                 "," delimited by size
+                 reg-faturas-ano delimited by size
+                 "," delimited by size
+                 reg-faturas-id-cliente delimited by size
+                 "," delimited by size
+                 reg-faturas-n-produtos delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read faturas next
+           end-perform.
+           close faturas.
+           close impressao-csv.
+           display "Faturas exportadas em " ws-ficheiro-csv.
 
        END PROGRAM Trabalho2.
