@@ -15,16 +15,16 @@
               organization is indexed
               access mode is dynamic
               record key is reg-clientes-id
-              alternate key is reg-clientes-nome with duplicates
+              alternate key is reg-clientes-morada with duplicates
               file status is fs-clientes.
            select ord-clientes
               assign to "SORTclientes.dat"
               sort status is ss-clientes.
            select impressao
-              assign to "clientes.txt"
+              assign to ws-ficheiro-txt
               organization is line sequential
               access mode is sequential
-              file status is impressao.
+              file status is fs-impressao.
       *parte produtos
            select optional produtos
               assign to "produtos12.dat"
@@ -47,11 +47,33 @@
            select ord-faturas
               assign to "SORTfaturas.dat"
               sort status is ss-faturas.
+           select optional faturas-historico
+              assign to "faturas_historico.dat"
+              organization is indexed
+              access mode is dynamic
+              record key is reg-faturas-historico-id
+              file status is fs-faturas-historico.
       *parte do index/ids automaticos
            select OPTIONAL arquivo-index_ids
-           assign to "index_ids.dat"
-           organization is SEQUENTIAL.
-      *     file status is fs-ids.
+              assign to "index_ids.dat"
+              organization is SEQUENTIAL
+              file status is fs-ids.
+           select OPTIONAL arquivo-index_ids-bak
+              assign to "index_ids.bak"
+              organization is SEQUENTIAL
+              file status is fs-ids-bak.
+      *parte de impressao em csv
+           select optional impressao-csv
+              assign to ws-ficheiro-csv
+              organization is line sequential
+              access mode is sequential
+              file status is fs-impressao-csv.
+      *parte de auditoria
+           select optional auditoria
+              assign to "auditoria.log"
+              organization is line sequential
+              access mode is sequential
+              file status is fs-auditoria.
        DATA DIVISION.
        FILE SECTION.
       *parte de clientes
@@ -87,6 +109,7 @@
               88 reg-marmelada value "m" "M".
               88 reg-licor value "l" "L".
            10 reg-produtos-stock pic 9(3).
+           10 reg-produtos-preco pic 9(6)v99.
        SD  ord-produtos.
        01  sort-reg-produtos.
          10 sort-produtos-id pic 99.
@@ -96,6 +119,7 @@
             88 sort-marmelada value "m" "M".
             88 sort-licor value "l" "L".
          10 sort-produtos-stock pic 9(3).
+         10 sort-produtos-preco pic 9(6)v99.
       *parte faturas
        FD  faturas.
        01  reg-faturas.
@@ -105,14 +129,38 @@
                20 reg-faturas-mes pic 9(002).
                20 reg-faturas-dia pic 9(002).
            10 reg-faturas-id-cliente pic 99.
+           10 reg-faturas-n-produtos pic 9.
+           10 reg-faturas-linhas occurs 9 times.
+               20 reg-faturas-linha-produto-id pic 99.
+               20 reg-faturas-linha-quantidade pic 9(3).
+               20 reg-faturas-linha-preco pic 9(6)v99.
        SD  ord-faturas.
        01  sort-reg-faturas.
          10 sort-faturas-id pic 99.
          10 sort-fatura-data.
-               20 sort-faturas-ano pic 9(002) value zeros.
+               20 sort-faturas-ano pic 9(004) value zeros.
                20 sort-faturas-mes pic 9(002) value zeros.
-               20 sort-faturas-dia pic 9(004) value zeros.
+               20 sort-faturas-dia pic 9(002) value zeros.
          10 sort-faturas-id-cliente pic 99.
+         10 sort-faturas-n-produtos pic 9.
+         10 sort-faturas-linhas occurs 9 times.
+               20 sort-faturas-linha-produto-id pic 99.
+               20 sort-faturas-linha-quantidade pic 9(3).
+               20 sort-faturas-linha-preco pic 9(6)v99.
+      *parte do historico das faturas arquivadas
+       FD  faturas-historico.
+       01  reg-faturas-historico.
+           10 reg-faturas-historico-id pic 99.
+           10 reg-fatura-historico-data.
+               20 reg-faturas-historico-ano pic 9(004).
+               20 reg-faturas-historico-mes pic 9(002).
+               20 reg-faturas-historico-dia pic 9(002).
+           10 reg-faturas-historico-id-cliente pic 99.
+           10 reg-faturas-historico-n-produtos pic 9.
+           10 reg-faturas-historico-linhas occurs 9 times.
+               20 reg-faturas-historico-linha-produto-id pic 99.
+               20 reg-faturas-historico-linha-quantidade pic 9(3).
+               20 reg-faturas-historico-linha-preco pic 9(6)v99.
       *parte do index/id automatico
        01  arquivo pic x.
        FD  arquivo-index_ids.
@@ -120,12 +168,23 @@
            05 registo-index_ids_clientes pic 999.
            05 registo-index_ids_produtos pic 999.
            05 registo-index_ids_faturas pic 999.
+       FD  arquivo-index_ids-bak.
+       01  registo-index_ids-bak.
+           05 registo-index_ids_clientes-bak pic 999.
+           05 registo-index_ids_produtos-bak pic 999.
+           05 registo-index_ids_faturas-bak pic 999.
       * ficheiro de imprsã
-       FD  impressao linage is 7 lines with footing at 5 lines
-              at top 2 lines at bottom 1.
+       FD  impressao linage is 7 lines with footing at 5
+              at top 2 at bottom 1.
        01 reg-impressao.
            10 impressoa-filler pic x(180).
 
+       FD  impressao-csv.
+       01  reg-impressao-csv pic x(250).
+
+       FD  auditoria.
+       01  reg-auditoria pic x(340).
+
        WORKING-STORAGE SECTION.
       *Variavel para performs
        77  x pic 999 value zero.
@@ -169,8 +228,79 @@
        01  fs-ids.
            10 fs-ids-1 pic x(001).
            10 fs-ids-2 pic x(001).
+       01  fs-ids-bak.
+           10 fs-ids-bak-1 pic x(001).
+           10 fs-ids-bak-2 pic x(001).
+      *historico de faturas arquivadas
+       01  fs-faturas-historico.
+           10 fs-faturas-historico-1 pic x(001).
+           10 fs-faturas-historico-2 pic x(001).
+      *exportacao para csv
+       77  ws-ficheiro-csv pic x(030) value spaces.
+       01  fs-impressao-csv.
+           10 fs-impressao-csv-1 pic x(001).
+           10 fs-impressao-csv-2 pic x(001).
+       77  ws-linha-csv pic x(250) value spaces.
+      *ficheiro de auditoria
+       01  fs-auditoria.
+           10 fs-auditoria-1 pic x(001).
+           10 fs-auditoria-2 pic x(001).
+       77  ws-linha-auditoria pic x(320) value spaces.
+       77  ws-aud-data pic 9(008) value zeros.
+       77  ws-aud-hora pic 9(008) value zeros.
+      *data do sistema, usada para limitar o ano de nascimento a uma
+      *janela valida (dos ultimos 100 anos ate ao ano corrente)
+       01  ws-data-sistema.
+           02 ws-data-sistema-ano pic 9(004).
+           02 ws-data-sistema-mes pic 9(002).
+           02 ws-data-sistema-dia pic 9(002).
+       01  ws-limites-idade.
+           02 ws-ano-minimo pic 9(004).
+           02 ws-ano-maximo pic 9(004).
+      *validacao do digito de controlo do nif
+       01  ws-nif-validacao pic 9(9).
+       01  ws-nif-digitos redefines ws-nif-validacao.
+           02 ws-nif-d1 pic 9.
+           02 ws-nif-d2 pic 9.
+           02 ws-nif-d3 pic 9.
+           02 ws-nif-d4 pic 9.
+           02 ws-nif-d5 pic 9.
+           02 ws-nif-d6 pic 9.
+           02 ws-nif-d7 pic 9.
+           02 ws-nif-d8 pic 9.
+           02 ws-nif-d9 pic 9.
+       77  ws-nif-soma pic 9(004) value zeros.
+       77  ws-nif-quociente pic 9(004) value zeros.
+       77  ws-nif-resto pic 9(004) value zeros.
+       77  ws-nif-check pic 9(001) value zeros.
+       77  ws-nif-valido pic x(001) value "n".
+       77  ws-nif-duplicado pic x(001) value "n".
+      *procura por morada/nome
+       77  ws-busca-morada pic x(050) value spaces.
+       77  ws-tamanho-busca pic 9(002) value zeros.
+       77  ws-encontrou-algum pic x(001) value "n".
+      *relatorio de stock baixo
+       77  ws-stock-limite pic 9(003) value zeros.
+      *arquivo de faturas por ano
+       77  ws-ano-arquivo pic 9(004) value zeros.
+       77  ws-faturas-arquivadas pic 9(004) value zeros.
+      *campo escolhido para ordenar
+       77  ws-campo-ordenar pic 9(001) value 1.
+       77  i pic 99 value zero.
+       77  j pic 99 value zero.
+      *valorizacao de stock
+       77  ws-total-valor pic 9(009)v99 value zeros.
+       77  ws-sub-total pic 9(009)v99 value zeros.
+       77  ws-id-temp pic 99 value zeros.
+      *auditoria - estado do registo antes da alteracao/eliminacao
+       77  ws-reg-clientes-backup pic x(131) value spaces.
+       77  ws-reg-clientes-antes pic x(131) value spaces.
+       77  ws-reg-produtos-antes pic x(113) value spaces.
+       77  ws-reg-faturas-antes pic x(130) value spaces.
       *dados para o sistema de emprimir
        77 pagina pic 9(006) value zeros.
+       77  ws-ficheiro-txt pic x(030) value spaces.
+       77  pagina-impressao pic 9(006) value zeros.
        01  fs-impressao.
             10 fs-impressao-1 pic x(001).
             10 fs-s-2 pic x(001).
@@ -228,6 +358,51 @@
            10 filler pic x(008) value "Pagina: ".
            10 rodape-pagina pic z(006) value zeros.
 
+       01  Linha-cabecalho-produtos.
+           10 filler pic x(006) value "ID".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Nome".
+           10 filler pic x(001).
+           10 filler pic x(050) value "Tipo".
+           10 filler pic x(001).
+           10 filler pic x(006) value "Stock".
+           10 filler pic x(001).
+           10 filler pic x(009) value "Preco".
+
+       01  Linha-detalhe-produtos.
+           10 detalhe-prod-id pic z(006).
+           10 filler pic x(001).
+           10 detalhe-prod-nome pic x(050).
+           10 filler pic x(001).
+           10 detalhe-prod-tipo pic x(050).
+           10 filler pic x(001).
+           10 detalhe-prod-stock pic z(006).
+           10 filler pic x(001).
+           10 detalhe-prod-preco pic z(005)9.99.
+
+       01  Linha-cabecalho-faturas.
+           10 filler pic x(006) value "ID".
+           10 filler pic x(001).
+           10 filler pic x(010) value "Data".
+           10 filler pic x(001).
+           10 filler pic x(010) value "Cliente".
+           10 filler pic x(001).
+           10 filler pic x(006) value "NProd".
+
+       01  Linha-detalhe-faturas.
+           10 detalhe-fat-id pic z(006).
+           10 filler pic x(001).
+           10 detalhe-fat-data.
+              20 detalhe-fat-dia pic 9(002).
+              20 filler pic x(001) value "/".
+              20 detalhe-fat-mes pic 9(002).
+              20 filler pic x(001) value "/".
+              20 detalhe-fat-ano pic 9(004).
+           10 filler pic x(001).
+           10 detalhe-fat-cliente pic z(006).
+           10 filler pic x(001).
+           10 detalhe-fat-nprod pic z(006).
+
        77  wrk-opcao pic x(001) value spaces.
        77  tecla pic x value space.
 
@@ -235,31 +410,84 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            perform load_ids.
-           perform menu until opcao = 0.
+           perform calcula-limites-idade.
+           perform menu-principal until opcao = 0.
            STOP RUN.
       *sistema de carregar os ids.
        load_ids.
             display "Carregando os ids".
             open input arquivo-index_ids.
-            read arquivo-index_ids
-            move registo-index_ids_clientes to index_ids_clientes
-            move registo-index_ids_produtos to index_ids_produtos
-            move registo-index_ids_faturas to index_ids_faturas
+            move "n" to registo_encontrado.
+            if fs-ids equal "00"
+               read arquivo-index_ids
+                  at end move "n" to registo_encontrado
+                  not at end
+                     move registo-index_ids_clientes to
+                        index_ids_clientes
+                     move registo-index_ids_produtos to
+                        index_ids_produtos
+                     move registo-index_ids_faturas to
+                        index_ids_faturas
+                     move "s" to registo_encontrado
+               end-read
+            end-if.
             close arquivo-index_ids.
+            if registo_encontrado equal "n"
+               display "Ficheiro de ids nao disponivel, a tentar "
+                  "recuperar da copia de seguranca"
+               open input arquivo-index_ids-bak
+               if fs-ids-bak equal "00"
+                  read arquivo-index_ids-bak
+                     not at end
+                        move registo-index_ids_clientes-bak to
+                           index_ids_clientes
+                        move registo-index_ids_produtos-bak to
+                           index_ids_produtos
+                        move registo-index_ids_faturas-bak to
+                           index_ids_faturas
+                  end-read
+               end-if
+               close arquivo-index_ids-bak
+            end-if.
             display "Ids carregados com sucesso".
             display index_ids_clientes.
             display index_ids_produtos.
             display index_ids_faturas.
       *salvar os ids no ficheiro
+      *primeiro copia-se o valor anterior para a copia de seguranca,
+      *para que uma falha a meio da escrita do ficheiro principal
+      *nao apague os contadores todos - so perde a ultima actualizacao
        save_ids.
-       open output arquivo-index_ids.
+           open output arquivo-index_ids-bak.
+           open input arquivo-index_ids.
+           if fs-ids equal "00"
+              read arquivo-index_ids
+                 not at end
+                    move registo-index_ids_clientes to
+                       registo-index_ids_clientes-bak
+                    move registo-index_ids_produtos to
+                       registo-index_ids_produtos-bak
+                    move registo-index_ids_faturas to
+                       registo-index_ids_faturas-bak
+                    write registo-index_ids-bak
+              end-read
+           end-if.
+           close arquivo-index_ids.
+           close arquivo-index_ids-bak.
+           open output arquivo-index_ids.
            move index_ids_clientes to registo-index_ids_clientes
            move index_ids_produtos to registo-index_ids_produtos
            move index_ids_faturas to registo-index_ids_faturas
            write registo-index_ids.
-       close arquivo-index_ids.
+           close arquivo-index_ids.
+      *calcula o intervalo de anos de nascimento aceites, com base na
+      *data do sistema, em vez de usar literais fixas no programa
+       calcula-limites-idade.
+           accept ws-data-sistema from date yyyymmdd.
+           compute ws-ano-minimo = ws-data-sistema-ano - 100.
+           move ws-data-sistema-ano to ws-ano-maximo.
       *menus de opções
-       menu.
+       menu-principal.
            display "-------------------------------------------" at 0139.
            display "MENU DE OPCOES" at 0253.
            display "-------------------------------------------" at 0339.
@@ -269,13 +497,12 @@
            display "4. Eliminar"at 0740.
            display "5. Ordenar" at 0840.
            display "6. Imprimir" at 0940.
-           display "0. Sair" at 1040.
-           display "-------------------------------------------" at 1139.
-           display "Escolha a opcao que quer: " at 1240.
-           accept opcao at 1266.
-           display "-------------------------------------------" at 1339.
-      *     display menusection.
-      *     accept menusection.
+           display "7. Arquivar Faturas" at 1040.
+           display "0. Sair" at 1140.
+           display "-------------------------------------------" at 1239.
+           display "Escolha a opcao que quer: " at 1340.
+           accept opcao at 1366.
+           display "-------------------------------------------" at 1439.
            evaluate true
                when OPCAO = 1
                    display " " at 0101 with erase eos background-color 0
@@ -285,16 +512,19 @@
                    perform menu_listar
                when OPCAO = 3
                    display " " at 0101 with erase eos background-color 0
-                   perform alterar_clientes
+                   perform menu_alterar
                when OPCAO = 4
                    display " " at 0101 with erase eos background-color 0
-                   perform eliminar_clientes
+                   perform menu_eliminar
                when opcao = 5
                    display " " at 0101 with erase eos background-color 0
-                   perform ordenar
+                   perform menu_ordenar
                when opcao = 6
                    display " " at 0101 with erase eos background-color 0
-                   perform imprimir_clientes
+                   perform menu_imprimir
+               when opcao = 7
+                   display " " at 0101 with erase eos background-color 0
+                   perform arquivar_faturas
                when OPCAO = 0
                    DISPLAY "TERMINADO..." at 6045
                when OTHER
@@ -338,24 +568,189 @@
            display "-------------------------------------------" at 0539.
            display "Escolha a opcao: " at 0639.
            accept opcao at 0656.
-      *     display listarsection.
-      *     accept listarsection.
            evaluate true
                when OPCAO = 1
                    display " " at 0101 with erase eos background-color 0
-                   perform listar_clientes
+                   perform menu_listar_clientes
                when OPCAO = 2
                    display " " at 0101 with erase eos background-color 0
-                   perform listar_produtos
+                   perform menu_listar_produtos
                when OPCAO = 3
                    display " " at 0101 with erase eos background-color 0
-                   perform listar_faturas
+                   perform menu_listar_faturas
                when OTHER
                    DISPLAY "OPCAO INVALIDA!"
                    DISPLAY "Volte a introduzir a opcao"
                    display " " at 0101 with erase eos background-color 0
            end-evaluate.
 
+       menu_listar_clientes.
+           display "1. Listar todos" at 0139.
+           display "2. Procurar por morada" at 0239.
+           display "Escolha a opcao: " at 0339.
+           accept opcao at 0357.
+           evaluate true
+               when OPCAO = 1
+                   perform listar_clientes
+               when OPCAO = 2
+                   perform procurar_clientes_morada
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0439
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_listar_produtos.
+           display "1. Listar todos" at 0139.
+           display "2. Procurar por nome" at 0239.
+           display "3. Valorizacao de stock" at 0339.
+           display "4. Produtos com stock baixo" at 0439.
+           display "Escolha a opcao: " at 0539.
+           accept opcao at 0557.
+           evaluate true
+               when OPCAO = 1
+                   perform listar_produtos
+               when OPCAO = 2
+                   perform procurar_produtos_nome
+               when OPCAO = 3
+                   perform valorizacao_stock
+               when OPCAO = 4
+                   perform produtos_stock_baixo
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0639
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_listar_faturas.
+           display "1. Listar todas" at 0139.
+           display "2. Extracto por cliente" at 0239.
+           display "Escolha a opcao: " at 0339.
+           accept opcao at 0357.
+           evaluate true
+               when OPCAO = 1
+                   perform listar_faturas
+               when OPCAO = 2
+                   perform extracto_cliente
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0439
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_alterar.
+           display "1. Clientes" at 0139.
+           display "2. Produtos" at 0239.
+           display "3. Faturas" at 0339.
+           display "Escolha a opcao: " at 0439.
+           accept opcao at 0457.
+           evaluate true
+               when OPCAO = 1
+                   perform alterar_clientes
+               when OPCAO = 2
+                   perform alterar_produtos
+               when OPCAO = 3
+                   perform alterar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0539
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_eliminar.
+           display "1. Clientes" at 0139.
+           display "2. Produtos" at 0239.
+           display "3. Faturas" at 0339.
+           display "Escolha a opcao: " at 0439.
+           accept opcao at 0457.
+           evaluate true
+               when OPCAO = 1
+                   perform eliminar_clientes
+               when OPCAO = 2
+                   perform eliminar_produtos
+               when OPCAO = 3
+                   perform eliminar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0539
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_ordenar.
+           display "1. Clientes" at 0139.
+           display "2. Produtos" at 0239.
+           display "3. Faturas" at 0339.
+           display "Escolha a opcao: " at 0439.
+           accept opcao at 0457.
+           evaluate true
+               when OPCAO = 1
+                   perform ordenar_clientes
+               when OPCAO = 2
+                   perform ordenar_produtos
+               when OPCAO = 3
+                   perform ordenar_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0539
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_imprimir.
+           display "1. Clientes" at 0139.
+           display "2. Produtos" at 0239.
+           display "3. Faturas" at 0339.
+           display "Escolha a opcao: " at 0439.
+           accept opcao at 0457.
+           evaluate true
+               when OPCAO = 1
+                   perform menu_imprimir_clientes
+               when OPCAO = 2
+                   perform menu_imprimir_produtos
+               when OPCAO = 3
+                   perform menu_imprimir_faturas
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0539
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_imprimir_clientes.
+           display "1. Imprimir (clientes.txt)" at 0139.
+           display "2. Exportar CSV (clientes.csv)" at 0239.
+           display "Escolha a opcao: " at 0339.
+           accept opcao at 0357.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_clientes
+               when OPCAO = 2
+                   perform exportar_clientes_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0439
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_imprimir_produtos.
+           display "1. Imprimir (produtos.txt)" at 0139.
+           display "2. Exportar CSV (produtos.csv)" at 0239.
+           display "Escolha a opcao: " at 0339.
+           accept opcao at 0357.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_produtos
+               when OPCAO = 2
+                   perform exportar_produtos_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0439
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
+
+       menu_imprimir_faturas.
+           display "1. Imprimir (faturas.txt)" at 0139.
+           display "2. Exportar CSV (faturas.csv)" at 0239.
+           display "Escolha a opcao: " at 0339.
+           accept opcao at 0357.
+           evaluate true
+               when OPCAO = 1
+                   perform imprimir_faturas
+               when OPCAO = 2
+                   perform exportar_faturas_csv
+               when OTHER
+                   DISPLAY "OPCAO INVALIDA!" at 0439
+           end-evaluate.
+           display " " at 0101 with erase eos background-color 0.
 
       *inserir
        inserir_clientes.
@@ -381,11 +776,22 @@
            end-perform.
            display "NIF: " at 1039.
            accept reg-clientes-nif at 1044.
-           perform until reg-clientes-nif is numeric
-               display "ERRO - o NIF nao pode conter caracteres, "
-     -        "so numeros" at 1139
-               display "Volte a introduzir o NIF: " at 1239
-               accept reg-clientes-nif at 1265
+           perform valida-nif.
+           perform verifica-nif-duplicado.
+           perform until (ws-nif-valido equal "s" and
+                          ws-nif-duplicado equal "n")
+              if ws-nif-valido equal "n"
+                 display "ERRO - NIF invalido (digito de controlo "
+                    "nao confere)" at 1139
+              end-if
+              if ws-nif-duplicado equal "s"
+                 display "ERRO - ja existe um cliente com esse NIF"
+                    at 1139
+              end-if
+              display "Volta a introduzir o NIF: " at 1239
+              accept reg-clientes-nif at 1265
+              perform valida-nif
+              perform verifica-nif-duplicado
            end-perform.
            display "Dia de nascimento: " at 1339.
            accept reg-clientes-data-dia at 1358.
@@ -405,9 +811,10 @@
            end-perform.
            display "Ano de nascimento: " at 1939.
            accept reg-clientes-data-ano at 1958.
-           perform until (reg-clientes-data-ano > 1921 AND
-                          reg-clientes-data-ano < 2021)
-            display "ERRO - o ano tem que estar entre 1921-2021" at 2039
+           perform until (reg-clientes-data-ano > ws-ano-minimo AND
+                          reg-clientes-data-ano < ws-ano-maximo)
+            display "ERRO - o ano tem que estar entre " at 2039
+               ws-ano-minimo " e " ws-ano-maximo at 2070
                display "Volte a introduzir o ano: " at 2139
                accept reg-clientes-data-ano at 2165
            end-perform.
@@ -435,6 +842,49 @@
            display "-------------------------------------------"at 2739.
            display " " at 0101 with erase eos background-color 0.
 
+      *valida o digito de controlo do nif introduzido (algoritmo do
+      *nif portugues)
+       valida-nif.
+           move reg-clientes-nif to ws-nif-validacao.
+           compute ws-nif-soma = ws-nif-d1 * 9 + ws-nif-d2 * 8 +
+              ws-nif-d3 * 7 + ws-nif-d4 * 6 + ws-nif-d5 * 5 +
+              ws-nif-d6 * 4 + ws-nif-d7 * 3 + ws-nif-d8 * 2.
+           divide ws-nif-soma by 11 giving ws-nif-quociente
+              remainder ws-nif-resto.
+           if ws-nif-resto < 2
+              move 0 to ws-nif-check
+           else
+              compute ws-nif-check = 11 - ws-nif-resto
+           end-if.
+           if ws-nif-check equal ws-nif-d9
+              move "s" to ws-nif-valido
+           else
+              move "n" to ws-nif-valido
+           end-if.
+
+      *verifica se ja existe algum cliente com o mesmo nif, percorrendo
+      *o ficheiro de clientes desde o inicio (nao ha chave alternativa
+      *pelo nif)
+       verifica-nif-duplicado.
+           move "n" to ws-nif-duplicado.
+           move reg-clientes to ws-reg-clientes-backup.
+           move reg-clientes-id to ws-id-temp.
+           move zeros to reg-clientes-id.
+           start clientes key is not less than reg-clientes-id
+              invalid key
+                 continue
+              not invalid key
+                 read clientes next
+                 perform until fs-clientes equal "10"
+                    if reg-clientes-nif equal ws-nif-validacao and
+                       reg-clientes-id not equal ws-id-temp
+                       move "s" to ws-nif-duplicado
+                    end-if
+                    read clientes next
+                 end-perform
+           end-start.
+           move ws-reg-clientes-backup to reg-clientes.
+
        inserir_produtos.
            open i-o produtos.
            move space to reg-produtos.
@@ -462,15 +912,17 @@
            display "Stock: " at 1039.
            accept reg-produtos-stock at 1046.
            perform until reg-produtos-stock is numeric
-               display "ERRO - o número de stock tem que ser numerico"at
-               1139
+               display "ERRO - o numero de stock tem que ser numerico"
+               at 1139
                display "volta a introduzir a opcao: " at 1239
                accept reg-produtos-stock at 1258
            end-perform.
+           display "Preco unitario: " at 1339.
+           accept reg-produtos-preco at 1355.
            write reg-produtos
               invalid key
-              display "Codigo: " at 1339 reg-produtos-id at 1347
-              " foi registado" at 1349.
+              display "Codigo: " at 1439 reg-produtos-id at 1447
+              " foi registado" at 1449.
            close produtos.
            compute index_ids_produtos = index_ids_produtos + 1.
            perform save_ids.
@@ -521,6 +973,7 @@
               move reg-faturas-id-cliente to reg-clientes-id
            end-perform.
            close clientes.
+           perform inserir_linhas_fatura.
            write reg-faturas
               invalid key
               display "Codigo: " at 0839 reg-faturas-id at 0847
@@ -545,6 +998,78 @@
            display "-------------------------------------------"at 1039.
            display " " at 0101 with erase eos background-color 0.
 
+      *pede as linhas de produtos da fatura, uma a uma, confirma o
+      *produto e a quantidade contra o stock disponivel e abate esse
+      *stock no ficheiro de produtos
+       inserir_linhas_fatura.
+           move zeros to reg-faturas-n-produtos.
+           move "s" to opcao_continuar.
+           perform until (nao or reg-faturas-n-produtos equal 9)
+              perform inserir_linha_fatura
+              if reg-faturas-n-produtos equal 9
+                 display "Limite de 9 linhas por fatura atingido"
+                    at 1139
+              else
+                 display "Quer adicionar outro produto a esta "
+                    "fatura?" at 1239
+                 accept opcao_continuar at 1270
+                 perform until (opcao_continuar = "S" or
+                                opcao_continuar = "s" or
+                                opcao_continuar = "N" or
+                                opcao_continuar = "n" )
+                    display "ERRO - opcao errada" at 1339
+                    display "Volta introduzir a opcao: " at 1439
+                    accept opcao_continuar at 1465
+                 end-perform
+              end-if
+           end-perform.
+
+       inserir_linha_fatura.
+           open i-o produtos.
+           move zeros to x.
+           display "ID do produto: " at 0639.
+           accept x at 0655.
+           move x to reg-produtos-id.
+           move "S" to registo_encontrado.
+           read produtos record
+              invalid key
+              move "N" to registo_encontrado.
+           perform until registo_encontrado equal "S"
+              display "Nao encontrei nenhum produto com esse id. "
+                 "Volta a introduzir o id do produto: " at 0739
+              accept x at 0782
+              move x to reg-produtos-id
+              move "S" to registo_encontrado
+              read produtos record
+                 invalid key
+                 move "N" to registo_encontrado
+           end-perform.
+           display "Produto: " at 0839 reg-produtos-nome at 0848.
+           display "Stock disponivel: " at 0939 reg-produtos-stock
+              at 0958.
+           display "Preco unitario: " at 1039 reg-produtos-preco
+              at 1055.
+           display "Quantidade: " at 1139.
+           accept j at 1151.
+           perform until (j > 0 and j <= reg-produtos-stock)
+              display "ERRO - quantidade invalida, so ha "
+                 reg-produtos-stock " unidades em stock" at 1239
+              display "Volta a introduzir a quantidade: " at 1339
+              accept j at 1375
+           end-perform.
+           add 1 to reg-faturas-n-produtos.
+           move reg-produtos-id to
+              reg-faturas-linha-produto-id(reg-faturas-n-produtos).
+           move j to
+              reg-faturas-linha-quantidade(reg-faturas-n-produtos).
+           move reg-produtos-preco to
+              reg-faturas-linha-preco(reg-faturas-n-produtos).
+           subtract j from reg-produtos-stock.
+           rewrite reg-produtos
+              invalid key
+              display "Erro ao actualizar o stock do produto" at 1439.
+           close produtos.
+
       *
        listar_clientes.
            open input clientes.
@@ -595,9 +1120,10 @@
                  display "Tipo do produto: " at 0639
                    reg-produtos-tipo at 0650
                  display "Stock: " at 0739 reg-produtos-stock at 0745
+                 display "Preco: " at 0839 reg-produtos-preco at 0846
                  read produtos next
               end-perform
-              display "-----------------------------------------"at 0839
+              display "-----------------------------------------"at 0939
               display "Escreva S/s para sair ao menu principal:"
                    at 1039
                accept opcao_continuar at 1081
@@ -620,13 +1146,7 @@
             display "-------------------------------------------"at 0339
                read faturas next
                perform until fs-faturas equal "10"
-                  display "ID: " at 0439 reg-faturas-id at 0443
-                  display "Data da fatura: " at 0539
-                  reg-faturas-dia at 0555 "/" at 0556
-                  reg-faturas-mes at 0557 "/" at 0559
-                  reg-faturas-ano at 0560
-                  display "Id do cliente: " at 0639
-                  reg-faturas-id-cliente at 0654
+                  perform mostra-fatura
                   read faturas next
                end-perform
               display "-----------------------------------------"at 0339
@@ -643,6 +1163,26 @@
            end-if.
            close faturas.
            display " " at 0101 with erase eos background-color 0.
+
+      *mostra uma fatura e as respectivas linhas de produtos
+       mostra-fatura.
+           display "ID: " at 0439 reg-faturas-id at 0443.
+           display "Data da fatura: " at 0539 reg-faturas-dia at 0555
+              "/" at 0556 reg-faturas-mes at 0557 "/" at 0559
+              reg-faturas-ano at 0560.
+           display "Id do cliente: " at 0639 reg-faturas-id-cliente
+              at 0654.
+           display "Produtos: " at 0739.
+           move zeros to i.
+           perform until i equal reg-faturas-n-produtos
+              add 1 to i
+              display "  Produto " at 0839
+                 reg-faturas-linha-produto-id(i) at 0849
+                 " Qtd " at 0852
+                 reg-faturas-linha-quantidade(i) at 0857
+                 " Preco " at 0861
+                 reg-faturas-linha-preco(i) at 0868
+           end-perform.
       *alterar
        alterar_clientes.
            open i-o clientes.
@@ -666,6 +1206,7 @@
             display "-------------------------------------------"at 0339
                display "Registro encontrado" at 0439
             display "-------------------------------------------"at 0539
+               move reg-clientes to ws-reg-clientes-antes
                perform alterar_registo.
            close clientes.
            display " " at 0101 with erase eos background-color 0.
@@ -716,11 +1257,22 @@
                    display "------NOVO NIF------" at 0139
                    display "NIF: " at 0239
                    accept reg-clientes-nif at 0243
-                   perform until reg-clientes-nif is numeric
-                     display "ERRO - o NIF nao pode conter caracteres, "
-     -                 at 0339 "so numeros." at 0375
+                   perform valida-nif
+                   perform verifica-nif-duplicado
+                   perform until (ws-nif-valido equal "s" and
+                                  ws-nif-duplicado equal "n")
+                      if ws-nif-valido equal "n"
+                         display "ERRO - NIF invalido (digito de "
+                            "controlo nao confere)" at 0339
+                      end-if
+                      if ws-nif-duplicado equal "s"
+                         display "ERRO - ja existe um cliente com "
+                            "esse NIF" at 0339
+                      end-if
                        display "Volte a introduzir o NIF: " at 0439
                        accept reg-clientes-nif at 0465
+                      perform valida-nif
+                      perform verifica-nif-duplicado
                    end-perform
                    perform reescrever-registo
                    display " " at 0101 with erase eos background-color 0
@@ -757,10 +1309,11 @@
                    display "------NOVO ANO DE NASCIMENTO------" at 0139
                    display "Ano de nascimento:" at 0239
                    accept reg-clientes-data-ano at 0258
-                   perform until (reg-clientes-data-ano > 1921 AND
-                                  reg-clientes-data-ano < 2021)
-                    display "ERRO - o ano tem que estar entre 1921-2021"
-                    at 0339
+                   perform until
+                      (reg-clientes-data-ano > ws-ano-minimo and
+                       reg-clientes-data-ano < ws-ano-maximo)
+                    display "ERRO - o ano tem que estar entre "
+                       ws-ano-minimo " e " ws-ano-maximo at 0339
                        display "Volte a introduzir o ano: " at 0439
                        accept reg-clientes-data-ano at 0465
                    end-perform
@@ -780,7 +1333,9 @@
        reescrever-registo.
            REWRITE reg-clientes
               INVALID KEY
-              DISPLAY "ERRO AO REESCREVER O REGISTO!".
+              DISPLAY "ERRO AO REESCREVER O REGISTO!"
+              NOT INVALID KEY
+              perform regista-auditoria-clientes-alterar.
 
       *eliminar
        eliminar_clientes.
@@ -835,16 +1390,43 @@
            end-perform.
 
            if sim then
+              move reg-clientes to ws-reg-clientes-antes
               delete clientes record
                  invalid key
-                 display "Erro ao excluir o cliente" at 1339.
+                 display "Erro ao excluir o cliente" at 1339
+                 not invalid key
+                 perform regista-auditoria-clientes-eliminar
+              end-delete
+           end-if.
            display " " at 0101 with erase eos background-color 0.
 
 
-       ordenar.
-           sort ord-clientes ascending sort-clientes-nome
-           input procedure sortin-clientes
-           output procedure sortout-clientes.
+       ordenar_clientes.
+           display "Ordenar por:" at 0139.
+           display "1. ID" at 0239.
+           display "2. Nome" at 0339.
+           display "3. Morada" at 0439.
+           display "4. Data de nascimento" at 0539.
+           display "Opcao: " at 0639.
+           accept ws-campo-ordenar at 0657.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-clientes ascending sort-clientes-nome
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when 3
+                   sort ord-clientes ascending sort-clientes-morada
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when 4
+                   sort ord-clientes ascending sort-clientes-data-nasc
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+               when other
+                   sort ord-clientes ascending sort-clientes-id
+                      input procedure sortin-clientes
+                      output procedure sortout-clientes
+           end-evaluate.
 
        sortin-clientes.
            open input clientes.
@@ -887,7 +1469,674 @@
            RETURN ord-clientes
                at end move "10" to ss-clientes.
 
+       regista-auditoria-clientes-alterar.
+           move spaces to ws-linha-auditoria.
+           string "CLIENTES ALTERAR ID=" delimited by size
+              reg-clientes-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-clientes-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-clientes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-clientes-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "CLIENTES ELIMINAR ID=" delimited by size
+              reg-clientes-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-clientes-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *alterar/eliminar/ordenar de produtos (mesmo ciclo de vida que
+      *ja existia para os clientes)
+       alterar_produtos.
+           display " " at 0101 with erase eos background-color 0.
+           open i-o produtos.
+           move space to reg-produtos.
+           move zeros to reg-produtos.
+           display "-------------------------------------------"at 0139.
+           display "Qual e o ID do produto que quer alterar: " at 0239.
+           accept x at 0282.
+           move x to reg-produtos-id.
+           move "S" to registo_encontrado.
+           read produtos record
+               invalid key
+               move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Registo nao foi encontrado" at 0339
+           else
+              display "Registo encontrado" at 0339
+              move reg-produtos to ws-reg-produtos-antes
+              perform alterar_registo_produtos
+           end-if.
+           close produtos.
+           display " " at 0101 with erase eos background-color 0.
+
+       alterar_registo_produtos.
+           display "-------------------------------------------"at 0439.
+           display "O que e que voce quer alterar?" at 0539.
+           display "1. Nome" at 0639.
+           display "2. Tipo" at 0739.
+           display "3. Stock" at 0839.
+           display "4. Preco" at 0939.
+           display "Opcao: " at 1039.
+           accept OPCAO at 1047.
+           evaluate true
+               when OPCAO = 1
+                   display "Nome: " at 1139
+                   accept reg-produtos-nome at 1146
+                   perform reescrever-registo-produtos
+               when OPCAO = 2
+                   display "Tipo do produto (l/m/c): " at 1139
+                   accept reg-produtos-tipo at 1165
+                   perform until (reg-produtos-tipo = "l" or
+                                  reg-produtos-tipo = "L" or
+                                  reg-produtos-tipo = "m" or
+                                  reg-produtos-tipo = "M" or
+                                  reg-produtos-tipo = "c" or
+                                  reg-produtos-tipo = "C")
+                      display "ERRO - Tipo de produto invalido." at 1239
+                      display "Volta a introduzir o tipo(l/m/c): "
+                         at 1339
+                      accept reg-produtos-tipo at 1370
+                   end-perform
+                   perform reescrever-registo-produtos
+               when OPCAO = 3
+                   display "Stock: " at 1139
+                   accept reg-produtos-stock at 1147
+                   perform reescrever-registo-produtos
+               when OPCAO = 4
+                   display "Preco unitario: " at 1139
+                   accept reg-produtos-preco at 1156
+                   perform reescrever-registo-produtos
+               when other
+                   display "OPCAO INVALIDA!" at 1139
+                   continue
+           end-evaluate.
+
+       reescrever-registo-produtos.
+           REWRITE reg-produtos
+              INVALID KEY
+              DISPLAY "ERRO AO REESCREVER O REGISTO!" at 1439
+              NOT INVALID KEY
+              perform regista-auditoria-produtos-alterar.
+
+       eliminar_produtos.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           open i-o produtos.
+           move "S" to registo_encontrado.
+           move space to reg-produtos.
+           move zeros to reg-produtos-id.
+           display "Qual e o ID do produto que quer apagar: " at 0239.
+           accept x at 0281.
+           move x to reg-produtos-id.
+           read produtos record
+              invalid key
+                 move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Nao encontrei nenhum produto com esse id" at 0339
+           else
+              perform encontrar-registo-produto
+           end-if.
+           close produtos.
+           display " " at 0101 with erase eos background-color 0.
+
+       encontrar-registo-produto.
+           display "Dados a eliminar" at 0439.
+           display "ID: " at 0539 reg-produtos-id at 0543.
+           display "Nome: " at 0639 reg-produtos-nome at 0645.
+           display "Tipo: " at 0739 reg-produtos-tipo at 0745.
+           display "Stock: " at 0839 reg-produtos-stock at 0846.
+           display "Preco: " at 0939 reg-produtos-preco at 0946.
+           display "Desaja apagar este produto?: " at 1039.
+           accept opcao_continuar at 1058.
+           perform until (opcao_continuar = "S" or
+                          opcao_continuar = "s" or
+                          opcao_continuar = "N" or
+                          opcao_continuar = "n" )
+              display "ERRO - opcao errada" at 1139
+              display "Volta introduzir a opcao: " at 1239
+              accept opcao_continuar at 1255
+           end-perform.
+
+           if sim then
+              move reg-produtos to ws-reg-produtos-antes
+              delete produtos record
+                 invalid key
+                 display "Erro ao excluir o produto" at 1339
+                 not invalid key
+                 perform regista-auditoria-produtos-eliminar
+              end-delete
+           end-if.
+
+       ordenar_produtos.
+           display " " at 0101 with erase eos background-color 0.
+           display "Ordenar por:" at 0139.
+           display "1. ID" at 0239.
+           display "2. Nome" at 0339.
+           display "3. Stock" at 0439.
+           display "4. Preco" at 0539.
+           display "Opcao: " at 0639.
+           accept ws-campo-ordenar at 0647.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-produtos ascending sort-produtos-nome
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when 3
+                   sort ord-produtos ascending sort-produtos-stock
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when 4
+                   sort ord-produtos ascending sort-produtos-preco
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+               when other
+                   sort ord-produtos ascending sort-produtos-id
+                      input procedure sortin-produtos
+                      output procedure sortout-produtos
+           end-evaluate.
+
+       sortin-produtos.
+           open input produtos.
+           read produtos next.
+           perform until fs-produtos equal "10"
+               move reg-produtos-id to sort-produtos-id
+               move reg-produtos-nome to sort-produtos-nome
+               move reg-produtos-tipo to sort-produtos-tipo
+               move reg-produtos-stock to sort-produtos-stock
+               move reg-produtos-preco to sort-produtos-preco
+               release sort-reg-produtos
+               read produtos next
+           end-perform.
+           close produtos.
+
+       sortout-produtos.
+           perform pega-reg-sort-produtos.
+           perform lista-produto-ordenado until ss-produtos equal "10".
+
+       lista-produto-ordenado.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           display "INFORMACAO DO PRODUTO" at 0248.
+           display "-------------------------------------------"at 0339.
+           display "ID: " at 0439 sort-produtos-id at 0443.
+           display "Nome: " at 0539 sort-produtos-nome at 0545.
+           display "Tipo: " at 0639 sort-produtos-tipo at 0645.
+           display "Stock: " at 0739 sort-produtos-stock at 0746.
+           display "Preco: " at 0839 sort-produtos-preco at 0846.
+           display "-------------------------------------------"at 0939.
+           perform pega-reg-sort-produtos.
+           display " " at 0101 with erase eos background-color 0.
+
+       pega-reg-sort-produtos.
+           RETURN ord-produtos
+               at end move "10" to ss-produtos.
+
+      *entrada do sort que so liberta os produtos cujo stock esta
+      *abaixo do limite escolhido - usada pelo relatorio de stock
+      *baixo, que reaproveita o output procedure normal dos produtos
+       sortin-produtos-stock-baixo.
+           open input produtos.
+           read produtos next.
+           perform until fs-produtos equal "10"
+              if reg-produtos-stock < ws-stock-limite
+                 move reg-produtos-id to sort-produtos-id
+                 move reg-produtos-nome to sort-produtos-nome
+                 move reg-produtos-tipo to sort-produtos-tipo
+                 move reg-produtos-stock to sort-produtos-stock
+                 move reg-produtos-preco to sort-produtos-preco
+                 release sort-reg-produtos
+              end-if
+              read produtos next
+           end-perform.
+           close produtos.
+
+       regista-auditoria-produtos-alterar.
+           move spaces to ws-linha-auditoria.
+           string "PRODUTOS ALTERAR ID=" delimited by size
+              reg-produtos-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-produtos-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-produtos delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-produtos-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "PRODUTOS ELIMINAR ID=" delimited by size
+              reg-produtos-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-produtos-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *alterar/eliminar/ordenar de faturas (so os campos de cabecalho
+      *podem ser alterados - as linhas de produtos de uma fatura ja
+      *emitida nao se voltam a editar, so se elimina a fatura toda)
+       alterar_faturas.
+           display " " at 0101 with erase eos background-color 0.
+           open i-o faturas.
+           move space to reg-faturas.
+           move zeros to reg-faturas.
+           display "-------------------------------------------"at 0139.
+           display "Qual e o ID da fatura que quer alterar: " at 0239.
+           accept x at 0280.
+           move x to reg-faturas-id.
+           move "S" to registo_encontrado.
+           read faturas record
+               invalid key
+               move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Registo nao foi encontrado" at 0339
+           else
+              display "Registo encontrado" at 0339
+              move reg-faturas to ws-reg-faturas-antes
+              perform alterar_registo_faturas
+           end-if.
+           close faturas.
+           display " " at 0101 with erase eos background-color 0.
+
+       alterar_registo_faturas.
+           display "-------------------------------------------"at 0439.
+           display "O que e que voce quer alterar?" at 0539.
+           display "1. ID do cliente" at 0639.
+           display "2. Dia da fatura" at 0739.
+           display "3. Mes da fatura" at 0839.
+           display "4. Ano da fatura" at 0939.
+           display "Opcao: " at 1039.
+           accept OPCAO at 1047.
+           evaluate true
+               when OPCAO = 1
+                   display "ID do cliente: " at 1139
+                   accept reg-faturas-id-cliente at 1155
+                   perform reescrever-registo-faturas
+               when OPCAO = 2
+                   display "Dia da fatura: " at 1139
+                   accept reg-faturas-dia at 1155
+                   perform reescrever-registo-faturas
+               when OPCAO = 3
+                   display "Mes da fatura: " at 1139
+                   accept reg-faturas-mes at 1155
+                   perform reescrever-registo-faturas
+               when OPCAO = 4
+                   display "Ano da fatura: " at 1139
+                   accept reg-faturas-ano at 1155
+                   perform reescrever-registo-faturas
+               when other
+                   display "OPCAO INVALIDA!" at 1139
+                   continue
+           end-evaluate.
+
+       reescrever-registo-faturas.
+           REWRITE reg-faturas
+              INVALID KEY
+              DISPLAY "ERRO AO REESCREVER O REGISTO!" at 1439
+              NOT INVALID KEY
+              perform regista-auditoria-faturas-alterar.
+
+       eliminar_faturas.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           open i-o faturas.
+           move "S" to registo_encontrado.
+           move space to reg-faturas.
+           move zeros to reg-faturas-id.
+           display "Qual e o ID da fatura que quer apagar: " at 0239.
+           accept x at 0280.
+           move x to reg-faturas-id.
+           read faturas record
+              invalid key
+                 move "N" to registo_encontrado.
+           if registo_encontrado = "N"
+              display "Nao encontrei nenhuma fatura com esse id" at 0339
+           else
+              perform encontrar-registo-fatura
+           end-if.
+           close faturas.
+           display " " at 0101 with erase eos background-color 0.
+
+       encontrar-registo-fatura.
+           display "Dados a eliminar" at 0439.
+           perform mostra-fatura.
+           display "Desaja apagar esta fatura?: " at 1039.
+           accept opcao_continuar at 1058.
+           perform until (opcao_continuar = "S" or
+                          opcao_continuar = "s" or
+                          opcao_continuar = "N" or
+                          opcao_continuar = "n" )
+              display "ERRO - opcao errada" at 1139
+              display "Volta introduzir a opcao: " at 1239
+              accept opcao_continuar at 1255
+           end-perform.
+
+           if sim then
+              move reg-faturas to ws-reg-faturas-antes
+              delete faturas record
+                 invalid key
+                 display "Erro ao excluir a fatura" at 1339
+                 not invalid key
+                 perform regista-auditoria-faturas-eliminar
+              end-delete
+           end-if.
+
+       ordenar_faturas.
+           display " " at 0101 with erase eos background-color 0.
+           display "Ordenar por:" at 0139.
+           display "1. ID" at 0239.
+           display "2. Data" at 0339.
+           display "3. ID do cliente" at 0439.
+           display "Opcao: " at 0539.
+           accept ws-campo-ordenar at 0547.
+           evaluate ws-campo-ordenar
+               when 2
+                   sort ord-faturas ascending sort-fatura-data
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+               when 3
+                   sort ord-faturas ascending sort-faturas-id-cliente
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+               when other
+                   sort ord-faturas ascending sort-faturas-id
+                      input procedure sortin-faturas
+                      output procedure sortout-faturas
+           end-evaluate.
+
+       sortin-faturas.
+           open input faturas.
+           read faturas next.
+           perform until fs-faturas equal "10"
+               move reg-faturas-id to sort-faturas-id
+               move reg-fatura-data to sort-fatura-data
+               move reg-faturas-id-cliente to sort-faturas-id-cliente
+               move reg-faturas-n-produtos to sort-faturas-n-produtos
+               perform varying i from 1 by 1 until i > 9
+                   move reg-faturas-linhas(i) to sort-faturas-linhas(i)
+               end-perform
+               release sort-reg-faturas
+               read faturas next
+           end-perform.
+           close faturas.
+
+       sortout-faturas.
+           perform pega-reg-sort-faturas.
+           perform lista-fatura-ordenada until ss-faturas equal "10".
+
+       lista-fatura-ordenada.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           display "INFORMACAO DA FATURA" at 0248.
+           display "-------------------------------------------"at 0339.
+           display "ID: " at 0439 sort-faturas-id at 0443.
+           display "Data da fatura: " at 0539
+              sort-faturas-dia at 0556 "/" at 0558
+              sort-faturas-mes at 0559 "/" at 0561
+              sort-faturas-ano at 0562.
+           display "ID do cliente: " at 0639 sort-faturas-id-cliente
+              at 0655.
+           display "Numero de produtos: " at 0739
+              sort-faturas-n-produtos at 0760.
+           display "-------------------------------------------"at 0839.
+           perform pega-reg-sort-faturas.
+           display " " at 0101 with erase eos background-color 0.
+
+       pega-reg-sort-faturas.
+           RETURN ord-faturas
+               at end move "10" to ss-faturas.
+
+       regista-auditoria-faturas-alterar.
+           move spaces to ws-linha-auditoria.
+           string "FATURAS ALTERAR ID=" delimited by size
+              reg-faturas-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-faturas-antes delimited by size
+              "] DEPOIS=[" delimited by size
+              reg-faturas delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+       regista-auditoria-faturas-eliminar.
+           move spaces to ws-linha-auditoria.
+           string "FATURAS ELIMINAR ID=" delimited by size
+              reg-faturas-id delimited by size
+              " ANTES=[" delimited by size
+              ws-reg-faturas-antes delimited by size
+              "]" delimited by size
+              into ws-linha-auditoria.
+           perform escreve-auditoria.
+
+      *acrescenta uma linha ao ficheiro de auditoria com a data/hora
+      *do sistema, preservando sempre o que ja estava escrito (extend)
+       escreve-auditoria.
+           accept ws-aud-data from date yyyymmdd.
+           accept ws-aud-hora from time.
+           open extend auditoria.
+           move spaces to reg-auditoria.
+           string ws-aud-data delimited by size
+              "." delimited by size
+              ws-aud-hora delimited by size
+              " " delimited by size
+              ws-linha-auditoria delimited by size
+              into reg-auditoria.
+           write reg-auditoria.
+           close auditoria.
+
+      *procuras por chave alternativa
+       procurar_clientes_morada.
+           display " " at 0101 with erase eos background-color 0.
+           open input clientes.
+           display "Morada (ou inicio da morada) a procurar: " at 0139.
+           accept ws-busca-morada at 0182.
+           move 0 to ws-tamanho-busca.
+           inspect ws-busca-morada tallying ws-tamanho-busca
+              for characters before space.
+           if ws-tamanho-busca equal 0
+              move 50 to ws-tamanho-busca
+           end-if.
+           move "n" to ws-encontrou-algum.
+           move spaces to reg-clientes-morada.
+           start clientes key is not less than reg-clientes-morada
+              invalid key
+                 continue
+           end-start.
+           read clientes next record.
+           perform until fs-clientes equal "10"
+              if reg-clientes-morada(1:ws-tamanho-busca) equal
+                 ws-busca-morada(1:ws-tamanho-busca)
+                 display "ID: " at 0239 reg-clientes-id at 0243
+                 display "Nome: " at 0339 reg-clientes-nome at 0345
+                 display "Morada: " at 0439 reg-clientes-morada at 0447
+                 display "Telefone: " at 0539 reg-clientes-telefone
+                    at 0549
+                 display "-----------------" at 0639
+                 move "s" to ws-encontrou-algum
+              end-if
+              read clientes next record
+           end-perform.
+           if ws-encontrou-algum equal "n"
+              display "Nenhum cliente encontrado com essa morada"
+                 at 0739
+           end-if.
+           close clientes.
+           display "Escreva S/s para sair ao menu principal:" at 2275.
+           accept opcao_continuar at 2317.
+           display " " at 0101 with erase eos background-color 0.
+
+       procurar_produtos_nome.
+           display " " at 0101 with erase eos background-color 0.
+           open input produtos.
+           display "Nome (ou inicio do nome) a procurar: " at 0139.
+           accept ws-busca-morada at 0177.
+           move 0 to ws-tamanho-busca.
+           inspect ws-busca-morada tallying ws-tamanho-busca
+              for characters before space.
+           if ws-tamanho-busca equal 0
+              move 50 to ws-tamanho-busca
+           end-if.
+           move "n" to ws-encontrou-algum.
+           move spaces to reg-produtos-nome.
+           start produtos key is not less than reg-produtos-nome
+              invalid key
+                 continue
+           end-start.
+           read produtos next record.
+           perform until fs-produtos equal "10"
+              if reg-produtos-nome(1:ws-tamanho-busca) equal
+                 ws-busca-morada(1:ws-tamanho-busca)
+                 display "ID: " at 0239 reg-produtos-id at 0243
+                 display "Nome: " at 0339 reg-produtos-nome at 0345
+                 display "Stock: " at 0439 reg-produtos-stock at 0446
+                 display "Preco: " at 0539 reg-produtos-preco at 0546
+                 display "-----------------" at 0639
+                 move "s" to ws-encontrou-algum
+              end-if
+              read produtos next record
+           end-perform.
+           if ws-encontrou-algum equal "n"
+              display "Nenhum produto encontrado com esse nome" at 0739
+           end-if.
+           close produtos.
+           display "Escreva S/s para sair ao menu principal:" at 2275.
+           accept opcao_continuar at 2317.
+           display " " at 0101 with erase eos background-color 0.
+
+      *relatorio de valorizacao do stock (stock x preco, com total)
+       valorizacao_stock.
+           display " " at 0101 with erase eos background-color 0.
+           open input produtos.
+           move zeros to ws-total-valor.
+           if fs-produtos equal zeros
+              display "-------------------------------------------"
+                 at 0139
+              display "VALORIZACAO DE STOCK" at 0248
+              display "-------------------------------------------"
+                 at 0339
+              read produtos next
+              perform until fs-produtos equal "10"
+                 compute ws-sub-total =
+                    reg-produtos-stock * reg-produtos-preco
+                 display "ID: " at 0439 reg-produtos-id at 0443
+                    "  Nome: " at 0450 reg-produtos-nome at 0460
+                    "  Stock: " at 0520 reg-produtos-stock at 0530
+                    "  Preco: " at 0539 reg-produtos-preco at 0548
+                    "  Valor: " at 0560 ws-sub-total at 0570
+                 add ws-sub-total to ws-total-valor
+                 read produtos next
+              end-perform
+              display "-------------------------------------------"
+                 at 0639
+              display "Valor total do stock: " at 0739 ws-total-valor
+                 at 0762
+           else
+              display "Nao tens nenhum produto registado" at 0139
+           end-if.
+           close produtos.
+           display "Escreva S/s para sair ao menu principal:" at 2275.
+           accept opcao_continuar at 2317.
+           display " " at 0101 with erase eos background-color 0.
+
+      *relatorio de produtos com stock abaixo de um limite, do mais
+      *baixo para o mais alto
+       produtos_stock_baixo.
+           display " " at 0101 with erase eos background-color 0.
+           display "Stock limite (lista produtos com stock menor "
+              "que este valor): " at 0139.
+           accept ws-stock-limite at 0181.
+           sort ord-produtos ascending sort-produtos-stock
+              input procedure sortin-produtos-stock-baixo
+              output procedure sortout-produtos.
+
+      *extracto de um cliente: todas as faturas dele, usando a chave
+      *alternativa do id do cliente
+       extracto_cliente.
+           display " " at 0101 with erase eos background-color 0.
+           open input faturas.
+           display "ID do cliente: " at 0139.
+           accept x at 0155.
+           move x to reg-faturas-id-cliente.
+           move "n" to ws-encontrou-algum.
+           start faturas key is equal to reg-faturas-id-cliente
+              invalid key
+                 continue
+           end-start.
+           if fs-faturas equal "00"
+              read faturas next record
+              perform until fs-faturas equal "10" or
+                 reg-faturas-id-cliente not equal x
+                 perform mostra-fatura
+                 display "-----------------" at 1839
+                 move "s" to ws-encontrou-algum
+                 read faturas next record
+              end-perform
+           end-if.
+           if ws-encontrou-algum equal "n"
+              display "Esse cliente nao tem faturas registadas" at 0239
+           end-if.
+           close faturas.
+           display "Escreva S/s para sair ao menu principal:" at 2275.
+           accept opcao_continuar at 2317.
+           display " " at 0101 with erase eos background-color 0.
+
+      *arquiva (copia para o historico e apaga do ficheiro activo) as
+      *faturas de um ano escolhido na hora
+       arquivar_faturas.
+           display " " at 0101 with erase eos background-color 0.
+           display "Ano a arquivar: " at 0139.
+           accept ws-ano-arquivo at 0156.
+           move zeros to ws-faturas-arquivadas.
+           open i-o faturas.
+           open i-o faturas-historico.
+           if fs-faturas equal zeros
+              read faturas next
+              perform until fs-faturas equal "10"
+                 if reg-faturas-ano equal ws-ano-arquivo
+                    move reg-faturas-id to reg-faturas-historico-id
+                    move reg-fatura-data to reg-fatura-historico-data
+                    move reg-faturas-id-cliente to
+                       reg-faturas-historico-id-cliente
+                    move reg-faturas-n-produtos to
+                       reg-faturas-historico-n-produtos
+                    perform varying i from 1 by 1 until i > 9
+                        move reg-faturas-linhas(i) to
+                           reg-faturas-historico-linhas(i)
+                    end-perform
+                    write reg-faturas-historico
+                       invalid key
+                       display "Erro ao arquivar a fatura "
+                          reg-faturas-id at 0239
+                       not invalid key
+                       delete faturas record
+                          invalid key
+                          display "Erro ao eliminar a fatura "
+                             reg-faturas-id at 0339
+                          not invalid key
+                          add 1 to ws-faturas-arquivadas
+                    end-write
+                 end-if
+                 read faturas next
+              end-perform
+           end-if.
+           close faturas.
+           close faturas-historico.
+           display ws-faturas-arquivadas at 0439
+              " faturas arquivadas para o ano " at 0460
+              ws-ano-arquivo at 0495.
+           display "Escreva S/s para sair ao menu principal:" at 2275.
+           accept opcao_continuar at 2317.
+           display " " at 0101 with erase eos background-color 0.
+
        imprimir_clientes.
+           move "clientes.txt" to ws-ficheiro-txt.
            display " " at 0101 with erase eos background-color 0.
            display "-------------------------------------------"at 0139.
            display "Criando o ficheiro" at 0248.
@@ -940,5 +2189,188 @@
            write reg-impressao from Linha-rodape
               before advancing page.
 
+       imprimir_produtos.
+           move "produtos.txt" to ws-ficheiro-txt.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           display "Criando o ficheiro" at 0248.
+           display "-------------------------------------------"at 0339.
+           open input produtos.
+           open output impressao.
+           read produtos next.
+           if fs-produtos equal zeros
+              perform imprime-cabecalho-produtos
+              perform until fs-produtos equal "10"
+                move reg-produtos-id to detalhe-prod-id
+                move reg-produtos-nome to detalhe-prod-nome
+                move reg-produtos-tipo to detalhe-prod-tipo
+                move reg-produtos-stock to detalhe-prod-stock
+                move reg-produtos-preco to detalhe-prod-preco
+                write reg-impressao from Linha-detalhe-produtos
+                   before advancing 1 line
+                   at end-of-page
+                      perform imprime-rodape
+                      perform imprime-cabecalho-produtos
+                read produtos next
+              end-perform
+           end-if.
+           close produtos.
+           close impressao.
+           display "Produtos imprimidos, por favor verifique o "
+           "ficheiro produtos.txt" at 0439.
+           display "Escreva S/s para sair ao menu principal:" at 0539.
+           accept opcao_continuar at 0581.
+           display " " at 0101 with erase eos background-color 0.
+
+       imprime-cabecalho-produtos.
+           write reg-impressao from Linha-detalhe-produtos
+           before advancing 1 line
+           at end-of-page
+              perform imprime-rodape
+              perform imprime-cabecalho-produtos.
+
+       imprimir_faturas.
+           move "faturas.txt" to ws-ficheiro-txt.
+           display " " at 0101 with erase eos background-color 0.
+           display "-------------------------------------------"at 0139.
+           display "Criando o ficheiro" at 0248.
+           display "-------------------------------------------"at 0339.
+           open input faturas.
+           open output impressao.
+           read faturas next.
+           if fs-faturas equal zeros
+              perform imprime-cabecalho-faturas
+              perform until fs-faturas equal "10"
+                move reg-faturas-id to detalhe-fat-id
+                move reg-faturas-dia to detalhe-fat-dia
+                move reg-faturas-mes to detalhe-fat-mes
+                move reg-faturas-ano to detalhe-fat-ano
+                move reg-faturas-id-cliente to detalhe-fat-cliente
+                move reg-faturas-n-produtos to detalhe-fat-nprod
+                write reg-impressao from Linha-detalhe-faturas
+                   before advancing 1 line
+                   at end-of-page
+                      perform imprime-rodape
+                      perform imprime-cabecalho-faturas
+                read faturas next
+              end-perform
+           end-if.
+           close faturas.
+           close impressao.
+           display "Faturas imprimidas, por favor verifique o "
+           "ficheiro faturas.txt" at 0439.
+           display "Escreva S/s para sair ao menu principal:" at 0539.
+           accept opcao_continuar at 0581.
+           display " " at 0101 with erase eos background-color 0.
+
+       imprime-cabecalho-faturas.
+           write reg-impressao from Linha-detalhe-faturas
+           before advancing 1 line
+           at end-of-page
+              perform imprime-rodape
+              perform imprime-cabecalho-faturas.
+
+      *exportacao para csv (largura fixa, tal como a impressao em txt)
+       exportar_clientes_csv.
+           display " " at 0101 with erase eos background-color 0.
+           move "clientes.csv" to ws-ficheiro-csv.
+           open input clientes.
+           open output impressao-csv.
+           move "ID,Nome,Dia,Mes,Ano,Morada,Telefone,NIF" to
+              ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read clientes next.
+           perform until fs-clientes equal "10"
+              move spaces to ws-linha-csv
+              string reg-clientes-id delimited by size
+                 "," delimited by size
+                 reg-clientes-nome delimited by size
+                 "," delimited by size
+                 reg-clientes-data-dia delimited by size
+                 "," delimited by size
+                 reg-clientes-data-mes delimited by size
+                 "," delimited by size
+                 reg-clientes-data-ano delimited by size
+                 "," delimited by size
+                 reg-clientes-morada delimited by size
+                 "," delimited by size
+                 reg-clientes-telefone delimited by size
+                 "," delimited by size
+                 reg-clientes-nif delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read clientes next
+           end-perform.
+           close clientes.
+           close impressao-csv.
+           display "Clientes exportados em " at 0139 ws-ficheiro-csv
+              at 0162.
+           display "Escreva S/s para sair ao menu principal:" at 0239.
+           accept opcao_continuar at 0281.
+           display " " at 0101 with erase eos background-color 0.
+
+       exportar_produtos_csv.
+           display " " at 0101 with erase eos background-color 0.
+           move "produtos.csv" to ws-ficheiro-csv.
+           open input produtos.
+           open output impressao-csv.
+           move "ID,Nome,Tipo,Stock,Preco" to ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read produtos next.
+           perform until fs-produtos equal "10"
+              move spaces to ws-linha-csv
+              string reg-produtos-id delimited by size
+                 "," delimited by size
+                 reg-produtos-nome delimited by size
+                 "," delimited by size
+                 reg-produtos-tipo delimited by size
+                 "," delimited by size
+                 reg-produtos-stock delimited by size
+                 "," delimited by size
+                 reg-produtos-preco delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read produtos next
+           end-perform.
+           close produtos.
+           close impressao-csv.
+           display "Produtos exportados em " at 0139 ws-ficheiro-csv
+              at 0163.
+           display "Escreva S/s para sair ao menu principal:" at 0239.
+           accept opcao_continuar at 0281.
+           display " " at 0101 with erase eos background-color 0.
+
+       exportar_faturas_csv.
+           display " " at 0101 with erase eos background-color 0.
+           move "faturas.csv" to ws-ficheiro-csv.
+           open input faturas.
+           open output impressao-csv.
+           move "ID,Dia,Mes,Ano,IDCliente,NProdutos" to ws-linha-csv.
+           write reg-impressao-csv from ws-linha-csv.
+           read faturas next.
+           perform until fs-faturas equal "10"
+              move spaces to ws-linha-csv
+              string reg-faturas-id delimited by size
+                 "," delimited by size
+                 reg-faturas-dia delimited by size
+                 "," delimited by size
+                 reg-faturas-mes delimited by size
+                 "," delimited by size
+                 reg-faturas-ano delimited by size
+                 "," delimited by size
+                 reg-faturas-id-cliente delimited by size
+                 "," delimited by size
+                 reg-faturas-n-produtos delimited by size
+                 into ws-linha-csv
+              write reg-impressao-csv from ws-linha-csv
+              read faturas next
+           end-perform.
+           close faturas.
+           close impressao-csv.
+           display "Faturas exportadas em " at 0139 ws-ficheiro-csv
+              at 0162.
+           display "Escreva S/s para sair ao menu principal:" at 0239.
+           accept opcao_continuar at 0281.
+           display " " at 0101 with erase eos background-color 0.
 
        END PROGRAM Trabalho2.
